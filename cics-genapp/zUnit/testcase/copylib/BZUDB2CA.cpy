@@ -0,0 +1,8 @@
+      *+---------------------------------------------------------------+
+      *| BZUDB2CA                                                      |
+      *|   LOCAL STAND-IN FOR THE IBM ZUNIT RUNTIME DB2 SQLDA          |
+      *|   COPYBOOK. THE REAL COPYBOOK SHIPS WITH THE IBM DEVELOPER    |
+      *|   FOR Z/OS ZUNIT RUNTIME AND IS NOT PART OF THIS APPLICATION  |
+      *|   SOURCE TREE.                                                |
+      *+---------------------------------------------------------------+
+          03 SQLDA-NUM           PIC 9(4) BINARY.
