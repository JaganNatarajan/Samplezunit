@@ -0,0 +1,8 @@
+      *+---------------------------------------------------------------+
+      *| BZUDB2CV                                                      |
+      *|   LOCAL STAND-IN FOR THE IBM ZUNIT RUNTIME DB2 HOST VARIABLE  |
+      *|   DESCRIPTOR COPYBOOK. THE REAL COPYBOOK SHIPS WITH THE IBM   |
+      *|   DEVELOPER FOR Z/OS ZUNIT RUNTIME AND IS NOT PART OF THIS    |
+      *|   APPLICATION SOURCE TREE.                                    |
+      *+---------------------------------------------------------------+
+          03 SQL-AVAR-ADDR       PIC 9(9) BINARY.
