@@ -0,0 +1,11 @@
+      *+---------------------------------------------------------------+
+      *| BZUDB2CP                                                      |
+      *|   LOCAL STAND-IN FOR THE IBM ZUNIT RUNTIME DB2 CALLBACK       |
+      *|   PARAMETER LIST COPYBOOK. THE REAL COPYBOOK SHIPS WITH THE   |
+      *|   IBM DEVELOPER FOR Z/OS ZUNIT RUNTIME AND IS NOT PART OF     |
+      *|   THIS APPLICATION SOURCE TREE.                               |
+      *+---------------------------------------------------------------+
+          03 SQL-STMT-NUM        PIC 9(9) BINARY.
+          03 SQL-VPARMPTR        POINTER.
+          03 SQL-APARMPTR        POINTER.
+          03 SQL-CODEPTR         POINTER.
