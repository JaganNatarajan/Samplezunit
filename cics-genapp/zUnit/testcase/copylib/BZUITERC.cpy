@@ -0,0 +1,8 @@
+      *+---------------------------------------------------------------+
+      *| BZUITERC                                                      |
+      *|   LOCAL STAND-IN FOR THE IBM ZUNIT RUNTIME ITERATION/WORK     |
+      *|   BLOCK COPYBOOK. THE REAL COPYBOOK SHIPS WITH THE IBM        |
+      *|   DEVELOPER FOR Z/OS ZUNIT RUNTIME AND IS NOT PART OF THIS    |
+      *|   APPLICATION SOURCE TREE.                                    |
+      *+---------------------------------------------------------------+
+          03 TC-WORK-AREA        PIC X(256).
