@@ -0,0 +1,12 @@
+      *+---------------------------------------------------------------+
+      *| BZUTRSLT                                                      |
+      *|   ONE ROW PER FAILED COMPARISON, WRITTEN TO TESTRSLT BY       |
+      *|   THROW-ASSERTION ALONGSIDE ITS EXISTING DISPLAY/BZUASSRT/    |
+      *|   BZUTRACE CALLS, SO A FAILURE IS STILL VISIBLE AFTER THE     |
+      *|   JOB LOG HAS ROLLED OFF.                                     |
+      *+---------------------------------------------------------------+
+          03 TR-TEST-NAME           PIC X(80).
+          03 TR-DATA-ITEM-NAME      PIC X(254).
+          03 TR-ACTUAL-VALUE        PIC X(254).
+          03 TR-EXPECTED-VALUE      PIC X(254).
+          03 TR-TIMESTAMP           PIC X(26).
