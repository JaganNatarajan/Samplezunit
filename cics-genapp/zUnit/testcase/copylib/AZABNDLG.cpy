@@ -0,0 +1,10 @@
+      *+---------------------------------------------------------------+
+      *| AZABNDLG                                                      |
+      *|   ONE ROW PER ABEND THE CICS_0E0C_LGICDB01 INTERCEPT CAUGHT,  |
+      *|   WRITTEN TO ABNDLOG ALONGSIDE ITS EXISTING DISPLAY SO THE    |
+      *|   ABEND HISTORY SURVIVES AFTER THE JOB LOG HAS ROLLED OFF.    |
+      *+---------------------------------------------------------------+
+          03 AL-TARGET-PROGRAM      PIC X(8).
+          03 AL-LINE-NUM            PIC 9(5).
+          03 AL-ABEND-CODE          PIC X(4).
+          03 AL-TIMESTAMP           PIC X(26).
