@@ -14,8 +14,20 @@
       *+---------------------------------------------------------------+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 'TEST_SQLC913'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    TEST-RESULTS LOG - SEE THROW-ASSERTION BELOW.
+           SELECT TESTRSLT ASSIGN TO TESTRSLT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TR-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TESTRSLT.
+       01 TEST-RESULTS-RECORD.
+           COPY BZUTRSLT.
        WORKING-STORAGE SECTION.
+       01 TR-FILE-STATUS PIC XX.
        01 PROGRAM-NAME   PIC X(8)  VALUE 'LGICDB01'.
        01 BZ-ASSERT.
          03 MESSAGE-LEN PIC S9(4) COMP-4 VALUE 24.
@@ -319,6 +331,23 @@
            AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
            DISPLAY '****************************************************
       -    '****************************'
+           MOVE SPACES TO TEST-RESULTS-RECORD
+           MOVE AZ-TEST(1:AZ-TEST-NAME-LEN) TO TR-TEST-NAME
+           MOVE AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+               TO TR-DATA-ITEM-NAME
+           MOVE AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+               TO TR-ACTUAL-VALUE
+           MOVE AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-
+      -    LEN) TO TR-EXPECTED-VALUE
+           ACCEPT TR-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           MOVE '-' TO TR-TIMESTAMP(9:1)
+           ACCEPT TR-TIMESTAMP(10:8) FROM TIME
+           OPEN EXTEND TESTRSLT
+           IF TR-FILE-STATUS = '35'
+             OPEN OUTPUT TESTRSLT
+           END-IF
+           WRITE TEST-RESULTS-RECORD
+           CLOSE TESTRSLT
            CALL BZUASSRT USING BZ-P1 BZ-P2 BZ-P3 BZ-ASSERT
            MOVE 1 TO TRACE-LEN OF BZ-TRACE
            STRING 'ITEM NAME='
@@ -375,12 +404,21 @@
       *+---------------------------------------------------------------+
       *| BZU_TERM                                                      |
       *|     TERMINATION PROCEDURE                                     |
+      *|     ALSO DRIVES GTMEMRC-SUMMARY SO THE RECORD-COUNT-IN VS     |
+      *|     RECORD-COUNT-OT TALLY FOR EVERY CICS/DB2 GROUP PRINTS     |
+      *|     ONCE AT THE END OF THE SUITE. THE ZUNIT RUNTIME NEVER     |
+      *|     HANDS THIS HOOK THE SHARED AZ-INFO-BLOCK THE CICS/DB2     |
+      *|     INTERCEPTS RUN WITH, SO GTMEMRC-SUMMARY LOOKS THE REAL    |
+      *|     COUNT TABLE UP VIA GTMEMRC-SHARED-PTR RATHER THAN         |
+      *|     TRUSTING WHATEVER IS PASSED HERE - THIS WORK AREA IS      |
+      *|     ONLY A PLACEHOLDER TO SATISFY THE CALL SIGNATURE.         |
       *+---------------------------------------------------------------+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 'BZU_TERM'.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 AZ-TEST-NAME-LEN      PIC S9(9) COMP-5.
+       01 AZ-SUMMARY-WORK-AREA  PIC X(256).
        LINKAGE SECTION.
        01 AZ-TEST               PIC X(80).
        PROCEDURE DIVISION USING AZ-TEST.
@@ -388,6 +426,7 @@
            INSPECT AZ-TEST TALLYING AZ-TEST-NAME-LEN FOR
            CHARACTERS BEFORE INITIAL SPACE.
            DISPLAY 'BZU_TERM : ' AZ-TEST(1:AZ-TEST-NAME-LEN)
+           CALL 'GTMEMRC-SUMMARY' USING AZ-SUMMARY-WORK-AREA
            GOBACK.
        END PROGRAM BZU_TERM.
       *+---------------------------------------------------------------+
@@ -580,6 +619,16 @@
        WORKING-STORAGE SECTION.
        01 BZUGTMEM            PIC X(8) VALUE 'BZUGTMEM'.
        01 DATA-SIZE           PIC 9(8) COMP-4.
+      *    RAISED FROM A HARDCODED 6 SO A TEST SUITE EXERCISING MORE
+      *    THAN SIX DISTINCT CICS/DB2 INTERCEPT GROUPS DOESN'T RUN OFF
+      *    THE END OF DATA-AREA. CHANGE THIS ONE VALUE TO RESIZE.
+       78 MAX-RECORD-GROUPS   VALUE 64.
+       01 GRP-SUBSCRIPT       PIC 9(8) COMP-4.
+      *    MIRRORS DATA-PTR IN STORAGE THAT OUTLIVES ANY ONE CALLER'S
+      *    TC-WORK-AREA, SO GTMEMRC-SUMMARY CAN FIND THE REAL COUNT
+      *    TABLE EVEN WHEN IT IS DRIVEN FROM A CALLER (BZU_TERM) THAT
+      *    THE ZUNIT RUNTIME NEVER HANDS THE ACTUAL SHARED INFO BLOCK.
+       01 GTMEMRC-SHARED-PTR  POINTER EXTERNAL.
        LINKAGE SECTION.
        01 TC-WORK-AREA        PIC X(256).
        01 AZ-GRP-INDEX        PIC 9(8).
@@ -591,7 +640,7 @@
        01 DATA-PTR-VALUE
             REDEFINES DATA-PTR  PIC S9(9) COMP-5.
        01 DATA-AREA.
-         03 RECORD-COUNT-IO OCCURS 6.
+         03 RECORD-COUNT-IO OCCURS MAX-RECORD-GROUPS.
            05 RECORD-COUNT-OT PIC 9(5) COMP-5.
            05 RECORD-COUNT-IN PIC 9(5) COMP-5.
        01 WK-RECORD-COUNT     PIC 9(5) COMP-5.
@@ -599,9 +648,11 @@
            AZ-RECORD-PTR.
            SET ADDRESS OF DATA-PTR TO ADDRESS OF TC-WORK-AREA.
            IF DATA-PTR-VALUE = 0 THEN
-             COMPUTE DATA-SIZE = LENGTH OF WK-RECORD-COUNT * 2 * 6
+             COMPUTE DATA-SIZE =
+                 LENGTH OF WK-RECORD-COUNT * 2 * MAX-RECORD-GROUPS
              CALL BZUGTMEM USING DATA-SIZE RETURNING DATA-PTR
              SET ADDRESS OF DATA-AREA TO DATA-PTR
+             SET GTMEMRC-SHARED-PTR TO DATA-PTR
              DISPLAY 'AREA ALLOCATED FOR RECORD COUNT:' DATA-SIZE
            END-IF
            SET AZ-RECORD-PTR TO DATA-PTR
@@ -612,6 +663,30 @@
            END-IF
            SET ADDRESS OF WK-RECORD-COUNT TO AZ-RECORD-PTR
            GOBACK.
+      *+---------------------------------------------------------------+
+      *| GTMEMRC-SUMMARY                                               |
+      *|   DISPLAYS RECORD-COUNT-IN VS RECORD-COUNT-OT FOR EVERY       |
+      *|   GROUP GTMEMRC HANDED OUT AN AREA FOR. RUN AT END OF A TEST  |
+      *|   SUITE TO SPOT A CICS/DB2 RESOURCE (FILE, CURSOR, ...) THAT  |
+      *|   WAS OPENED BUT NEVER CLOSED.                                |
+      *+---------------------------------------------------------------+
+           ENTRY 'GTMEMRC-SUMMARY' USING TC-WORK-AREA.
+           IF GTMEMRC-SHARED-PTR NOT = NULL
+             SET ADDRESS OF DATA-AREA TO GTMEMRC-SHARED-PTR
+             DISPLAY 'GTMEMRC RECORD COUNT SUMMARY'
+             PERFORM VARYING GRP-SUBSCRIPT FROM 1 BY 1
+                 UNTIL GRP-SUBSCRIPT > MAX-RECORD-GROUPS
+               IF RECORD-COUNT-IN(GRP-SUBSCRIPT) NOT = ZERO
+                   OR RECORD-COUNT-OT(GRP-SUBSCRIPT) NOT = ZERO
+                 DISPLAY '  GROUP ' GRP-SUBSCRIPT
+                     ' IN=' RECORD-COUNT-IN(GRP-SUBSCRIPT)
+                     ' OT=' RECORD-COUNT-OT(GRP-SUBSCRIPT)
+               END-IF
+             END-PERFORM
+           ELSE
+             DISPLAY 'GTMEMRC RECORD COUNT SUMMARY: NO GROUPS IN USE'
+           END-IF
+           GOBACK.
        END PROGRAM 'GTMEMRC'.
       *+---------------------------------------------------------------+
       *| AZU_GENERIC_CICS                                              |
@@ -663,8 +738,22 @@
       *+---------------------------------------------------------------+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 'CICS_0E0C_LGICDB01'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ABEND AUDIT TRAIL - SEE TEARDOWN BELOW.
+           SELECT ABNDLOG ASSIGN TO ABNDLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AL-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ABNDLOG.
+       01 ABEND-LOG-RECORD.
+           COPY AZABNDLG.
        WORKING-STORAGE SECTION.
+       01 AL-FILE-STATUS PIC XX.
+       01 AL-ABEND-CAUGHT PIC X VALUE 'N'.
+           88 AL-ABEND-WAS-CAUGHT VALUE 'Y'.
        01 BZ-ASSERT.
          03 MESSAGE-LEN PIC S9(4) COMP-4 VALUE 24.
          03 MESSAGE-TXT PIC X(254) VALUE 'HELLO FROM CICS CALLBACK'.
@@ -726,6 +815,13 @@
        01 AZ-CICS-TARGET-NAME-DEF4 PIC X(4).
        01 AZ-CICS-TARGET-NAME-DEF7 PIC X(7).
        01 AZ-CICS-TARGET-NAME-DEF8 PIC X(8).
+      *    THE ACTUAL 4-BYTE ABCODE THE INTERCEPTED EXEC CICS ABEND
+      *    CALL WAS PASSED, DEREFERENCED FROM ARG1 THE SAME WAY OTHER
+      *    INTERCEPTS IN THIS SUITE PULL THEIR OWN FIRST COMMAND
+      *    ARGUMENT OUT OF ARG1 (SEE CICS_0E02_LGICDB01 BELOW) - NOT
+      *    ARG0-1, WHICH IS ONLY THE X'0E0C' FUNCTION-CODE GATE AND IS
+      *    THE SAME FOR EVERY ABEND THIS INTERCEPT EVER CATCHES.
+       01 AZ-CICS-ABEND-CODE PIC X(4).
        1 DFHEIBLK.
          2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
          2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
@@ -772,6 +868,7 @@
            MOVE X'8000' TO AZ-OPT-COMMASK-DATA2(1).
       * EXEC CICS ABEND X'8000'
            IF ARG0-1 = X'0E0C'
+             SET ADDRESS OF AZ-CICS-ABEND-CODE TO ADDRESS OF ARG1
              MOVE X'8000' TO AZ-OPT-MASK-DATA2
              MOVE 2 TO AZ-OPT-BYTECOUNT
              CALL 'EVALOPT' USING AZ-OPT-MASK-DATA2
@@ -782,6 +879,7 @@
                PERFORM GETLINENUM
                DISPLAY 'EXEC CICS ABEND X''8000'''
                 ' L=' AZ-LINE-NUM
+               SET AL-ABEND-WAS-CAUGHT TO TRUE
              END-IF
            END-IF.
            PERFORM TEARDOWN.
@@ -798,6 +896,7 @@
            MOVE X'8000' TO AZ-OPT-COMMASK-DATA2(1).
       * EXEC CICS ABEND X'8000'
            IF ARG0-1 = X'0E0C'
+             SET ADDRESS OF AZ-CICS-ABEND-CODE TO ADDRESS OF ARG1
              MOVE X'8000' TO AZ-OPT-MASK-DATA2
              MOVE 2 TO AZ-OPT-BYTECOUNT
              CALL 'EVALOPT' USING AZ-OPT-MASK-DATA2
@@ -808,6 +907,7 @@
                PERFORM GETLINENUM
                DISPLAY 'EXEC CICS ABEND X''8000'''
                 ' L=' AZ-LINE-NUM
+               SET AL-ABEND-WAS-CAUGHT TO TRUE
              END-IF
            END-IF.
            PERFORM TEARDOWN.
@@ -820,6 +920,22 @@
            END-PERFORM
            EXIT.
        TEARDOWN.
+           IF AL-ABEND-WAS-CAUGHT
+             MOVE SPACES TO ABEND-LOG-RECORD
+             MOVE EIBRSRCE TO AL-TARGET-PROGRAM
+             MOVE AZ-LINE-NUM TO AL-LINE-NUM
+             MOVE AZ-CICS-ABEND-CODE TO AL-ABEND-CODE
+             ACCEPT AL-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+             MOVE '-' TO AL-TIMESTAMP(9:1)
+             ACCEPT AL-TIMESTAMP(10:8) FROM TIME
+             OPEN EXTEND ABNDLOG
+             IF AL-FILE-STATUS = '35'
+               OPEN OUTPUT ABNDLOG
+             END-IF
+             WRITE ABEND-LOG-RECORD
+             CLOSE ABNDLOG
+             MOVE 'N' TO AL-ABEND-CAUGHT
+           END-IF
            DISPLAY 'CICS_0E0C_LGICDB01 SUCCESSFUL.'
            GOBACK.
        END PROGRAM 'CICS_0E0C_LGICDB01'.
@@ -1560,8 +1676,20 @@
       *+---------------------------------------------------------------+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 'DB2_00E7_LGICDB01'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    TEST-RESULTS LOG - SEE THROW-ASSERTION BELOW.
+           SELECT TESTRSLT ASSIGN TO TESTRSLT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TR-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TESTRSLT.
+       01 TEST-RESULTS-RECORD.
+           COPY BZUTRSLT.
        WORKING-STORAGE SECTION.
+       01 TR-FILE-STATUS PIC XX.
        01 BZ-ASSERT.
          03 MESSAGE-LEN PIC S9(4) COMP-4 VALUE 24.
          03 MESSAGE-TXT PIC X(254) VALUE 'HELLO FROM DB2 CALLBACK'.
@@ -1944,6 +2072,23 @@
            AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-LEN)
            DISPLAY '****************************************************
       -    '****************************'
+           MOVE SPACES TO TEST-RESULTS-RECORD
+           MOVE AZ-TEST(1:AZ-TEST-LEN) TO TR-TEST-NAME
+           MOVE AZ-COMPARE-ITEM-NAME(1:AZ-COMPARE-ITEM-NAME-LEN)
+               TO TR-DATA-ITEM-NAME
+           MOVE AZ-COMPARE-ITEM-VALUE(1:AZ-COMPARE-ITEM-VALUE-LEN)
+               TO TR-ACTUAL-VALUE
+           MOVE AZ-COMPARE-ITEM-EXP-VALUE(1:AZ-COMPARE-ITEM-EXP-VALUE-
+      -    LEN) TO TR-EXPECTED-VALUE
+           ACCEPT TR-TIMESTAMP(1:8) FROM DATE YYYYMMDD
+           MOVE '-' TO TR-TIMESTAMP(9:1)
+           ACCEPT TR-TIMESTAMP(10:8) FROM TIME
+           OPEN EXTEND TESTRSLT
+           IF TR-FILE-STATUS = '35'
+             OPEN OUTPUT TESTRSLT
+           END-IF
+           WRITE TEST-RESULTS-RECORD
+           CLOSE TESTRSLT
            CALL BZUASSRT USING BZ-P1 BZ-P2 BZ-P3 BZ-ASSERT
            MOVE 1 TO TRACE-LEN OF BZ-TRACE
            STRING 'ITEM NAME='
