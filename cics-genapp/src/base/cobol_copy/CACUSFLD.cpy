@@ -0,0 +1,19 @@
+      *+---------------------------------------------------------------+
+      *| CACUSFLD                                                      |
+      *|   CUSTOMER DATA FIELDS, SHARED BY THE DFHCOMMAREA LAYOUT      |
+      *|   (CACOMMAREA) AND THE CUSTOMER MASTER FILE RECORD            |
+      *|   (CACUSTMS) VIA COPY ... REPLACING.                          |
+      *|                                                                |
+      *|   REPLACE LEV WITH THE LEVEL NUMBER THESE FIELDS SHOULD   |
+      *|   APPEAR AT IN THE INCLUDING RECORD.                          |
+      *+---------------------------------------------------------------+
+          LEV CA-FIRST-NAME PIC X(10).
+          LEV CA-LAST-NAME PIC X(20).
+          LEV CA-DOB PIC X(10).
+          LEV CA-HOUSE-NAME PIC X(20).
+          LEV CA-HOUSE-NUM PIC X(4).
+          LEV CA-POSTCODE PIC X(8).
+          LEV CA-NUM-POLICIES PIC 9(3).
+          LEV CA-PHONE-MOBILE PIC X(20).
+          LEV CA-PHONE-HOME PIC X(20).
+          LEV CA-EMAIL-ADDRESS PIC X(100).
