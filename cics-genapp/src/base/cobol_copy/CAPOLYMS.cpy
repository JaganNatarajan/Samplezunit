@@ -0,0 +1,26 @@
+      *+---------------------------------------------------------------+
+      *| CAPOLYMS                                                      |
+      *|   POLICY MASTER FILE RECORD (POLYFILE, A KSDS KEYED ON        |
+      *|   PR-POLICY-NUM). PR-POLICY-TYPE TELLS WHICH REDEFINITION OF  |
+      *|   PR-POLICY-SPECIFIC IS IN USE, THE SAME WAY CA-REQUEST-ID    |
+      *|   TELLS LGICDB01 WHICH CA-POLICY-SPECIFIC REDEFINITION A      |
+      *|   CALLER FILLED IN.                                           |
+      *+---------------------------------------------------------------+
+       01 POLICY-RECORD.
+           05 PR-POLICY-NUM PIC 9(10).
+           05 PR-CUSTOMER-NUM PIC 9(10).
+           05 PR-POLICY-TYPE PIC X.
+               88 PR-POLICY-IS-ENDOWMENT VALUE 'E'.
+               88 PR-POLICY-IS-HOUSE VALUE 'H'.
+               88 PR-POLICY-IS-MOTOR VALUE 'M'.
+               88 PR-POLICY-IS-COMMERCIAL VALUE 'B'.
+               88 PR-POLICY-IS-CLAIM VALUE 'L'.
+               88 PR-POLICY-IS-TRAVEL VALUE 'T'.
+           05 PR-ISSUE-DATE PIC X(10).
+           05 PR-EXPIRY-DATE PIC X(10).
+           05 PR-LASTCHANGED PIC X(26).
+           05 PR-BROKERID PIC 9(10).
+           05 PR-BROKERSREF PIC X(10).
+           05 PR-PAYMENT PIC 9(6).
+           COPY CAPOLSPC REPLACING LEV BY 05
+               SUB BY 07.
