@@ -0,0 +1,19 @@
+      *+---------------------------------------------------------------+
+      *| CASECFLD                                                      |
+      *|   CUSTOMER SECURITY (LOGON) DATA FIELDS, SHARED BY THE        |
+      *|   DFHCOMMAREA LAYOUT (CACOMMAREA) AND THE SECURITY MASTER     |
+      *|   FILE RECORD (CASECRMS) VIA COPY ... REPLACING.              |
+      *|                                                                |
+      *|   REPLACE LEV WITH THE LEVEL NUMBER THESE FIELDS SHOULD   |
+      *|   APPEAR AT IN THE INCLUDING RECORD. CA-CUSTSECR-COUNT STAYS  |
+      *|   PIC X(4) TO MATCH THE EXISTING DFHCOMMAREA LAYOUT BYTE FOR  |
+      *|   BYTE; CA-CUSTSECR-COUNT-N REDEFINES IT AS NUMERIC SO THE    |
+      *|   FAILED-ATTEMPT COUNTER CAN BE INCREMENTED WITH ARITHMETIC.  |
+      *+---------------------------------------------------------------+
+          LEV CA-CUSTSECR-PASS PIC X(32).
+          LEV CA-CUSTSECR-COUNT PIC X(4).
+          LEV CA-CUSTSECR-COUNT-N REDEFINES CA-CUSTSECR-COUNT
+              PIC 9(4).
+          LEV CA-CUSTSECR-STATE PIC X.
+              88 CA-CUSTSECR-ACTIVE VALUE 'A'.
+              88 CA-CUSTSECR-LOCKED VALUE 'L'.
