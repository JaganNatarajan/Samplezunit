@@ -0,0 +1,15 @@
+      *+---------------------------------------------------------------+
+      *| CASECAUD                                                      |
+      *|   SECURITY AUDIT LOG RECORD (SECRAUD, A SEQUENTIAL FILE).     |
+      *|   LGICDB01 WRITES ONE ROW PER FAILED 01CSEC CHECK-SECURITY    |
+      *|   ATTEMPT, RECORDING THE RESULTING CA-CUSTSECR-STATE SO THE   |
+      *|   SECURITY TEAM CAN SEE EXACTLY WHEN AN ACCOUNT TIPPED OVER   |
+      *|   INTO LOCKED.                                                |
+      *+---------------------------------------------------------------+
+       01 SECURITY-AUDIT-RECORD.
+           05 SA-CUSTOMER-NUM PIC 9(10).
+           05 SA-TIMESTAMP PIC X(26).
+           05 SA-FAIL-COUNT PIC 9(4).
+           05 SA-RESULT-STATE PIC X.
+               88 SA-RESULT-ACTIVE VALUE 'A'.
+               88 SA-RESULT-LOCKED VALUE 'L'.
