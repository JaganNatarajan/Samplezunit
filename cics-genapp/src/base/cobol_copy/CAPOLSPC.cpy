@@ -0,0 +1,77 @@
+      *+---------------------------------------------------------------+
+      *| CAPOLSPC                                                      |
+      *|   POLICY-TYPE-SPECIFIC DATA, REDEFINED ONE WAY PER POLICY     |
+      *|   TYPE LGICDB01 UNDERSTANDS. SHARED BY THE DFHCOMMAREA         |
+      *|   LAYOUT (CACOMMAREA) AND THE POLICY MASTER FILE RECORD       |
+      *|   (CAPOLYMS) VIA COPY ... REPLACING SO THE TWO STAY IN STEP.  |
+      *|                                                                |
+      *|   REPLACE LEV WITH THE LEVEL NUMBER OF CA-POLICY-SPECIFIC |
+      *|   AND SUB WITH THE LEVEL NUMBER OF ITS CHILD FIELDS.      |
+      *+---------------------------------------------------------------+
+          LEV CA-POLICY-SPECIFIC PIC X(32400).
+          LEV CA-ENDOWMENT REDEFINES CA-POLICY-SPECIFIC.
+          SUB CA-E-WITH-PROFITS PIC X.
+          SUB CA-E-EQUITIES PIC X.
+          SUB CA-E-MANAGED-FUND PIC X.
+          SUB CA-E-FUND-NAME PIC X(10).
+          SUB CA-E-TERM PIC 99.
+          SUB CA-E-SUM-ASSURED PIC 9(6).
+          SUB CA-E-LIFE-ASSURED PIC X(31).
+          SUB CA-E-PADDING-DATA PIC X(32348).
+          LEV CA-HOUSE REDEFINES CA-POLICY-SPECIFIC.
+          SUB CA-H-PROPERTY-TYPE PIC X(15).
+          SUB CA-H-BEDROOMS PIC 9(3).
+          SUB CA-H-VALUE PIC 9(8).
+          SUB CA-H-HOUSE-NAME PIC X(20).
+          SUB CA-H-HOUSE-NUMBER PIC X(4).
+          SUB CA-H-POSTCODE PIC X(8).
+          SUB CA-H-FILLER PIC X(32342).
+          LEV CA-MOTOR REDEFINES CA-POLICY-SPECIFIC.
+          SUB CA-M-MAKE PIC X(15).
+          SUB CA-M-MODEL PIC X(15).
+          SUB CA-M-VALUE PIC 9(6).
+          SUB CA-M-REGNUMBER PIC X(7).
+          SUB CA-M-COLOUR PIC X(8).
+          SUB CA-M-CC PIC 9(4).
+          SUB CA-M-MANUFACTURED PIC X(10).
+          SUB CA-M-PREMIUM PIC 9(6).
+          SUB CA-M-ACCIDENTS PIC 9(6).
+          SUB CA-M-FILLER PIC X(32323).
+          LEV CA-COMMERCIAL REDEFINES CA-POLICY-SPECIFIC.
+          SUB CA-B-ADDRESS PIC X(255).
+          SUB CA-B-POSTCODE PIC X(8).
+          SUB CA-B-LATITUDE PIC X(11).
+          SUB CA-B-LONGITUDE PIC X(11).
+          SUB CA-B-CUSTOMER PIC X(255).
+          SUB CA-B-PROPTYPE PIC X(255).
+          SUB CA-B-FIREPERIL PIC 9(4).
+          SUB CA-B-FIREPREMIUM PIC 9(8).
+          SUB CA-B-CRIMEPERIL PIC 9(4).
+          SUB CA-B-CRIMEPREMIUM PIC 9(8).
+          SUB CA-B-FLOODPERIL PIC 9(4).
+          SUB CA-B-FLOODPREMIUM PIC 9(8).
+          SUB CA-B-WEATHERPERIL PIC 9(4).
+          SUB CA-B-WEATHERPREMIUM PIC 9(8).
+          SUB CA-B-STATUS PIC 9(4).
+          SUB CA-B-REJECTREASON PIC X(255).
+          SUB CA-B-FILLER PIC X(31298).
+          LEV CA-CLAIM REDEFINES CA-POLICY-SPECIFIC.
+          SUB CA-C-NUM PIC 9(10).
+          SUB CA-C-DATE PIC X(10).
+          SUB CA-C-PAID PIC 9(8).
+          SUB CA-C-VALUE PIC 9(8).
+          SUB CA-C-CAUSE PIC X(255).
+          SUB CA-C-OBSERVATIONS PIC X(255).
+          SUB CA-C-FILLER PIC X(31854).
+      *    CA-TRAVEL IS A NEW POLICY TYPE ADDED ALONGSIDE THE FIVE
+      *    ABOVE SO OPS CAN STOP FAKING TRAVEL COVER AS CA-COMMERCIAL.
+          LEV CA-TRAVEL REDEFINES CA-POLICY-SPECIFIC.
+          SUB CA-T-DESTINATION PIC X(30).
+          SUB CA-T-TRIP-START-DATE PIC X(10).
+          SUB CA-T-TRIP-END-DATE PIC X(10).
+          SUB CA-T-NUM-TRAVELLERS PIC 9(3).
+          SUB CA-T-MEDICAL-COVER PIC X.
+              88 CA-T-MEDICAL-COVER-YES VALUE 'Y'.
+              88 CA-T-MEDICAL-COVER-NO VALUE 'N'.
+          SUB CA-T-SUM-INSURED PIC 9(8).
+          SUB CA-T-FILLER PIC X(32338).
