@@ -0,0 +1,10 @@
+      *+---------------------------------------------------------------+
+      *| CACUSTMS                                                      |
+      *|   CUSTOMER MASTER FILE RECORD (CUSTFILE, A KSDS KEYED ON      |
+      *|   CM-CUSTOMER-NUM). SHARES ITS DATA FIELDS WITH THE           |
+      *|   DFHCOMMAREA CUSTOMER REQUEST LAYOUT VIA CACUSFLD SO THE     |
+      *|   TWO NEVER DRIFT APART.                                      |
+      *+---------------------------------------------------------------+
+       01 CUSTOMER-RECORD.
+           05 CM-CUSTOMER-NUM PIC 9(10).
+           COPY CACUSFLD REPLACING LEV BY 05.
