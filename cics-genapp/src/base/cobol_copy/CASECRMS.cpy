@@ -0,0 +1,9 @@
+      *+---------------------------------------------------------------+
+      *| CASECRMS                                                      |
+      *|   CUSTOMER SECURITY MASTER FILE RECORD (SECRFILE, A KSDS      |
+      *|   KEYED ON SR-CUSTOMER-NUM). SHARES ITS DATA FIELDS WITH THE  |
+      *|   DFHCOMMAREA SECURITY REQUEST LAYOUT VIA CASECFLD.           |
+      *+---------------------------------------------------------------+
+       01 SECURITY-RECORD.
+           05 SR-CUSTOMER-NUM PIC 9(10).
+           COPY CASECFLD REPLACING LEV BY 05.
