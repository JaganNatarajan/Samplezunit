@@ -0,0 +1,82 @@
+      *+---------------------------------------------------------------+
+      *| CACOMMAREA                                                    |
+      *|   LGICDB01 COMMUNICATION AREA. CA-REQUEST-ID SELECTS WHICH    |
+      *|   REDEFINITION OF CA-REQUEST-SPECIFIC THE CALLER HAS FILLED   |
+      *|   IN. KEEP THE OVERALL LAYOUT AND FIELD NAMES IN STEP WITH    |
+      *|   THE ZUNIT TEST HARNESS IN ZUNIT/TESTCASE/TLGICDB0.CBL,      |
+      *|   WHICH BUILDS THE SAME COMMAREA INLINE RATHER THAN VIA THIS  |
+      *|   COPYBOOK.                                                   |
+      *+---------------------------------------------------------------+
+       01 DFHCOMMAREA.
+      *    REQUEST IDENTIFIER - "0" + VERB LETTER + 3-LETTER NOUN,
+      *    E.G. 01ICUS = INQUIRE CUSTOMER.
+           05 CA-REQUEST-ID PIC X(6).
+               88 CA-REQ-INQUIRE-CUSTOMER VALUE '01ICUS'.
+               88 CA-REQ-ADD-CUSTOMER VALUE '01ACUS'.
+               88 CA-REQ-UPDATE-CUSTOMER VALUE '01UCUS'.
+               88 CA-REQ-DELETE-CUSTOMER VALUE '01DCUS'.
+      *        01ICAP RETURNS A CUSTOMER PLUS ALL OF THEIR POLICIES IN
+      *        ONE CALL INSTEAD OF ONE LGICDB01 ROUND TRIP PER POLICY.
+               88 CA-REQ-INQUIRE-CUST-AND-POLICIES VALUE '01ICAP'.
+               88 CA-REQ-CHECK-SECURITY VALUE '01CSEC'.
+               88 CA-REQ-SET-SECURITY VALUE '01SSEC'.
+               88 CA-REQ-ADD-ENDOWMENT VALUE '01ADDE'.
+               88 CA-REQ-ADD-HOUSE VALUE '01ADDH'.
+               88 CA-REQ-ADD-MOTOR VALUE '01ADDM'.
+               88 CA-REQ-ADD-COMMERCIAL VALUE '01ADDC'.
+               88 CA-REQ-ADD-CLAIM VALUE '01ADDL'.
+               88 CA-REQ-ADD-TRAVEL VALUE '01ADDT'.
+               88 CA-REQ-INQUIRE-POLICY VALUE '01INQP'.
+               88 CA-REQ-UPDATE-POLICY VALUE '01UPDP'.
+               88 CA-REQ-DELETE-POLICY VALUE '01DELP'.
+           05 CA-RETURN-CODE PIC 9(2).
+               88 CA-RC-SUCCESS VALUE 02.
+               88 CA-RC-NOT-FOUND VALUE 04.
+               88 CA-RC-DUPLICATE-KEY VALUE 08.
+               88 CA-RC-INVALID-REQUEST VALUE 12.
+      *        DISTINCT FROM CA-RC-SUCCESS SO THE CALLER CAN SHOW A
+      *        FIELD-LEVEL ERROR INSTEAD OF PERSISTING A MALFORMED
+      *        ADDRESS.
+               88 CA-RC-INVALID-EMAIL VALUE 90.
+      *        CUSTOMER SECURITY / LOCKOUT OUTCOMES.
+               88 CA-RC-SECURITY-FAILED VALUE 91.
+               88 CA-RC-ACCOUNT-LOCKED VALUE 92.
+           05 CA-CUSTOMER-NUM PIC 9(10).
+           05 CA-REQUEST-SPECIFIC PIC X(32482).
+           05 CA-CUSTOMER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+               COPY CACUSFLD REPLACING LEV BY 07.
+               07 CA-POLICY-DATA PIC X(32267).
+           05 CA-CUSTSECR-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+               COPY CASECFLD REPLACING LEV BY 07.
+               07 CA-CUSTSECR-DATA PIC X(32445).
+           05 CA-POLICY-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+               07 CA-POLICY-NUM PIC 9(10).
+               07 CA-POLICY-COMMON.
+                   09 CA-ISSUE-DATE PIC X(10).
+                   09 CA-EXPIRY-DATE PIC X(10).
+                   09 CA-LASTCHANGED PIC X(26).
+                   09 CA-BROKERID PIC 9(10).
+                   09 CA-BROKERSREF PIC X(10).
+                   09 CA-PAYMENT PIC 9(6).
+               COPY CAPOLSPC REPLACING LEV BY 07
+                   SUB BY 09.
+      *        COMBINED CUSTOMER-AND-POLICIES INQUIRY (01ICAP).
+      *        CA-CP-POLICY-TABLE HOLDS AS MANY POLICY ENTRIES AS FIT
+      *        ALONGSIDE THE CUSTOMER DATA IN CA-REQUEST-SPECIFIC.
+           05 CA-CUSTPOL-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+               07 CA-CP-CUSTOMER.
+                   COPY CACUSFLD REPLACING LEV BY 09.
+               07 CA-CP-POLICY-COUNT PIC 9(3).
+      *        FIXED-SIZE TABLE (NOT OCCURS DEPENDING ON) - THE
+      *        COMMAREA IS A FLAT FIXED-LENGTH BUFFER, SO THE ACTUAL
+      *        NUMBER OF POLICIES RETURNED IS CARRIED SEPARATELY IN
+      *        CA-CP-POLICY-COUNT AND LGICDB01 ONLY POPULATES THAT
+      *        MANY ENTRIES; UNUSED ENTRIES ARE LEFT AS SPACES/ZERO.
+               07 CA-CP-POLICY-TABLE OCCURS 576 TIMES.
+                   09 CA-CP-POLICY-NUM PIC 9(10).
+                   09 CA-CP-ISSUE-DATE PIC X(10).
+                   09 CA-CP-EXPIRY-DATE PIC X(10).
+                   09 CA-CP-BROKERID PIC 9(10).
+                   09 CA-CP-BROKERSREF PIC X(10).
+                   09 CA-CP-PAYMENT PIC 9(6).
+               07 CA-CP-FILLER PIC X(8).
