@@ -0,0 +1,735 @@
+000010*+---------------------------------------------------------------+
+000020*| LGICDB01                                                      |
+000030*|   INSURANCE CUSTOMER/POLICY DATABASE HANDLER. EVERY FRONT-END |
+000040*|   TRANSACTION LINKS TO THIS ONE MODULE WITH A DFHCOMMAREA     |
+000050*|   BUILT FROM CACOMMAREA; CA-REQUEST-ID SELECTS THE OPERATION. |
+000060*|   CUSTFILE, POLYFILE AND SECRFILE ARE CICS-MANAGED VSAM KSDS  |
+000070*|   FILES, READ AND WRITTEN WITH EXEC CICS FILE COMMANDS; THE   |
+000080*|   CUSTOMER-INQUIRY PATH ALSO TAKES A READ-ONLY TRIP TO DB2    |
+000090*|   (SEE 3150-REFRESH-POLICY-COUNT) TO PICK UP THE OVERNIGHT-   |
+000100*|   REFRESHED POLICY COUNT FROM THE REPORTING MART.             |
+000110*+---------------------------------------------------------------+
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID.              LGICDB01.
+000140 AUTHOR.                  INSURANCE APPLICATIONS GROUP.
+000150 INSTALLATION.            GENAPP INSURANCE DEMONSTRATOR.
+000160 DATE-WRITTEN.            09/08/2026.
+000170 DATE-COMPILED.           09/08/2026.
+000180*-----------------------------------------------------------------
+000190* MODIFICATION HISTORY
+000200*   09/08/2026 IAG  INITIAL VERSION - CUSTOMER, POLICY AND
+000210*                   SECURITY MAINTENANCE.
+000220*   09/08/2026 IAG  REWORKED CUSTFILE/POLYFILE/SECRFILE/SECRAUD/
+000230*                   RCLOG ACCESS FROM NATIVE COBOL FILE I/O TO
+000240*                   EXEC CICS FILE AND TRANSIENT DATA COMMANDS -
+000250*                   THIS MODULE RUNS UNDER CICS AND MUST NOT OWN
+000260*                   FILE-CONTROL/OPEN/CLOSE AGAINST CICS-MANAGED
+000270*                   DATASETS. ADDED THE DB2 POLICY-COUNT REFRESH
+000280*                   ON CUSTOMER INQUIRY AND A COMPANION CUSTSECR
+000290*                   ROW ON ADD-CUSTOMER.
+000300*-----------------------------------------------------------------
+000310 ENVIRONMENT DIVISION.
+000320 DATA DIVISION.
+000330 WORKING-STORAGE SECTION.
+000340*-----------------------------------------------------------------
+000350* CICS/DB2 I/O AREAS. THESE WERE ONCE FD RECORDS; CUSTFILE,
+000360* POLYFILE AND SECRFILE ARE CICS-MANAGED VSAM KSDS FILES NOW READ
+000370* AND WRITTEN WITH EXEC CICS FILE COMMANDS, SO THEIR RECORD
+000380* LAYOUTS LIVE HERE AS PLAIN INTO/FROM AREAS INSTEAD OF UNDER AN
+000390* FD. SECRAUD AND RCLOG ARE CICS TRANSIENT DATA QUEUES (EXTRA-
+000400* PARTITION, SO THE BATCH SIDE STILL SEES THEM AS ORDINARY
+000410* SEQUENTIAL DATASETS).
+000420*-----------------------------------------------------------------
+000430 COPY CACUSTMS.
+000440 COPY CAPOLYMS.
+000450 COPY CASECRMS.
+000460 COPY CASECAUD.
+000470 COPY CARCLOG.
+000530*-----------------------------------------------------------------
+000540* CICS RESPONSE CODES AND BROWSE CONTROL.
+000550*-----------------------------------------------------------------
+000560 77 LG-RESP                PIC S9(08) COMP.
+000570 77 LG-RESP2               PIC S9(08) COMP.
+000580 77 LG-ABEND-CODE          PIC X(04) VALUE 'LGDB'.
+000590 77 LG-BROWSE-ACTIVE       PIC X(01) VALUE 'N'.
+000600     88 LG-BROWSE-IS-ACTIVE    VALUE 'Y'.
+000610 77 LG-BROWSE-SWITCH       PIC X(01) VALUE 'N'.
+000620     88 LG-BROWSE-DONE         VALUE 'Y'.
+000630*-----------------------------------------------------------------
+000640* MISCELLANEOUS CONTROL FIELDS.
+000650*-----------------------------------------------------------------
+000660 77 LG-AT-COUNT            PIC 9(03) COMP.
+000670 77 LG-POLICY-INDEX        PIC 9(03) COMP.
+000680 77 LG-CURRENT-DATE        PIC X(08).
+000690 77 LG-CURRENT-TIME        PIC X(08).
+000700 78 LG-LOCKOUT-THRESHOLD   VALUE 3.
+000710 01 LG-ABSTIME              PIC S9(15) COMP-3.
+000720 01 LG-TIMESTAMP.
+000730     05 LG-TIMESTAMP-DATE  PIC X(08).
+000740     05 FILLER             PIC X(01) VALUE '-'.
+000750     05 LG-TIMESTAMP-TIME  PIC X(08).
+000760     05 FILLER             PIC X(09) VALUE SPACES.
+000770 01 LG-EMAIL-HALVES.
+000780     05 LG-EMAIL-BEFORE    PIC X(100).
+000790     05 LG-EMAIL-AFTER     PIC X(100).
+000800 01 LG-SWITCHES.
+000810     05 LG-EMAIL-SWITCH    PIC X(01) VALUE 'Y'.
+000820         88 LG-EMAIL-IS-VALID    VALUE 'Y'.
+000830         88 LG-EMAIL-IS-INVALID  VALUE 'N'.
+000840*-----------------------------------------------------------------
+000850* DB2 HOST VARIABLES - OVERNIGHT-REFRESHED POLICY COUNT LOOKUP
+000860* AGAINST THE REPORTING MART (SEE 3150-REFRESH-POLICY-COUNT).
+000870*-----------------------------------------------------------------
+000880 EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+000890 01 LG-POLICY-COUNT         PIC S9(08) COMP.
+000900 EXEC SQL END DECLARE SECTION END-EXEC.
+000910 EXEC SQL INCLUDE SQLCA END-EXEC.
+000920 LINKAGE SECTION.
+000930 01 DFHEIBLK.
+000940     05 EIBTIME            PIC S9(07) COMP-3.
+000950     05 EIBDATE            PIC S9(07) COMP-3.
+000960     05 EIBTRNID           PIC X(04).
+000970     05 EIBTASKN           PIC S9(07) COMP-3.
+000980     05 EIBTRMID           PIC X(04).
+000990     05 EIBCPOSN           PIC S9(04) COMP.
+001000     05 EIBCALEN           PIC S9(04) COMP.
+001010     05 EIBAID             PIC X(01).
+001020     05 EIBFN              PIC X(02).
+001030     05 EIBRCODE           PIC X(06).
+001040     05 EIBDS              PIC X(08).
+001050     05 EIBRSRCE           PIC X(08).
+001060 COPY CACOMMAREA.
+001070*+---------------------------------------------------------------+
+001080*| 0000-MAINLINE                                                 |
+001090*|   ENTRY POINT. EDIT THE REQUEST, DISPATCH TO THE HANDLER FOR  |
+001100*|   THE OPERATION REQUESTED, LOG THE OUTCOME AND RETURN.        |
+001110*+---------------------------------------------------------------+
+001120 PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001150     PERFORM 2000-EDIT-REQUEST THRU 2000-EXIT
+001160     IF CA-RETURN-CODE = ZERO
+001170         PERFORM 3000-PROCESS-REQUEST THRU 3000-EXIT
+001180     END-IF
+001190     PERFORM 8000-LOG-REQUEST THRU 8000-EXIT
+001200     PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+001210*+---------------------------------------------------------------+
+001220*| 1000-INITIALIZE                                               |
+001230*+---------------------------------------------------------------+
+001240 1000-INITIALIZE.
+001250     MOVE ZERO TO CA-RETURN-CODE.
+001260 1000-EXIT.
+001270     EXIT.
+001280*+---------------------------------------------------------------+
+001290*| 2000-EDIT-REQUEST                                             |
+001300*|   AN ADD OR UPDATE CUSTOMER MUST CARRY A WELL FORMED           |
+001310*|   CA-EMAIL-ADDRESS (EXACTLY ONE "@", AT LEAST ONE CHARACTER    |
+001320*|   ON EACH SIDE OF IT) OR IT IS REJECTED BEFORE IT EVER REACHES |
+001330*|   THE FILES.                                                  |
+001340*+---------------------------------------------------------------+
+001350 2000-EDIT-REQUEST.
+001360     IF CA-REQ-ADD-CUSTOMER OR CA-REQ-UPDATE-CUSTOMER
+001370         PERFORM 2100-VALIDATE-EMAIL THRU 2100-EXIT
+001380     END-IF.
+001390 2000-EXIT.
+001400     EXIT.
+001410 2100-VALIDATE-EMAIL.
+001420     SET LG-EMAIL-IS-VALID TO TRUE
+001430     MOVE ZERO TO LG-AT-COUNT
+001440     INSPECT CA-EMAIL-ADDRESS OF CA-CUSTOMER-REQUEST
+001450         TALLYING LG-AT-COUNT FOR ALL '@'
+001460     IF LG-AT-COUNT NOT = 1
+001470         SET LG-EMAIL-IS-INVALID TO TRUE
+001480     ELSE
+001490         MOVE SPACES TO LG-EMAIL-HALVES
+001500         UNSTRING CA-EMAIL-ADDRESS OF CA-CUSTOMER-REQUEST
+001510             DELIMITED BY '@'
+001520             INTO LG-EMAIL-BEFORE LG-EMAIL-AFTER
+001530         IF LG-EMAIL-BEFORE = SPACES OR LG-EMAIL-AFTER = SPACES
+001540             SET LG-EMAIL-IS-INVALID TO TRUE
+001550         END-IF
+001560     END-IF
+001570     IF LG-EMAIL-IS-INVALID
+001580         SET CA-RC-INVALID-EMAIL TO TRUE
+001590     END-IF.
+001600 2100-EXIT.
+001610     EXIT.
+001620*+---------------------------------------------------------------+
+001630*| 3000-PROCESS-REQUEST                                          |
+001640*+---------------------------------------------------------------+
+001650 3000-PROCESS-REQUEST.
+001660     EVALUATE TRUE
+001670         WHEN CA-REQ-INQUIRE-CUSTOMER
+001680             PERFORM 3100-INQUIRE-CUSTOMER THRU 3100-EXIT
+001690         WHEN CA-REQ-ADD-CUSTOMER
+001700             PERFORM 3200-ADD-CUSTOMER THRU 3200-EXIT
+001710         WHEN CA-REQ-UPDATE-CUSTOMER
+001720             PERFORM 3300-UPDATE-CUSTOMER THRU 3300-EXIT
+001730         WHEN CA-REQ-DELETE-CUSTOMER
+001740             PERFORM 3400-DELETE-CUSTOMER THRU 3400-EXIT
+001750         WHEN CA-REQ-INQUIRE-CUST-AND-POLICIES
+001760             PERFORM 3500-INQUIRE-CUST-AND-POLS THRU 3500-EXIT
+001770         WHEN CA-REQ-CHECK-SECURITY
+001780             PERFORM 3600-CHECK-SECURITY THRU 3600-EXIT
+001790         WHEN CA-REQ-SET-SECURITY
+001800             PERFORM 3700-SET-SECURITY THRU 3700-EXIT
+001810         WHEN CA-REQ-ADD-ENDOWMENT OR CA-REQ-ADD-HOUSE
+001820                 OR CA-REQ-ADD-MOTOR OR CA-REQ-ADD-COMMERCIAL
+001830                 OR CA-REQ-ADD-CLAIM OR CA-REQ-ADD-TRAVEL
+001840             PERFORM 3800-ADD-POLICY THRU 3800-EXIT
+001850         WHEN CA-REQ-INQUIRE-POLICY
+001860             PERFORM 3900-INQUIRE-POLICY THRU 3900-EXIT
+001870         WHEN CA-REQ-UPDATE-POLICY
+001880             PERFORM 3950-UPDATE-POLICY THRU 3950-EXIT
+001890         WHEN CA-REQ-DELETE-POLICY
+001900             PERFORM 3960-DELETE-POLICY THRU 3960-EXIT
+001910         WHEN OTHER
+001920             SET CA-RC-INVALID-REQUEST TO TRUE
+001930     END-EVALUATE.
+001940 3000-EXIT.
+001950     EXIT.
+001960*+---------------------------------------------------------------+
+001970*| 3100-INQUIRE-CUSTOMER                                         |
+001980*+---------------------------------------------------------------+
+001990 3100-INQUIRE-CUSTOMER.
+002000     MOVE CA-CUSTOMER-NUM TO CM-CUSTOMER-NUM
+002010     EXEC CICS READ
+002020         FILE('CUSTFILE')
+002030         INTO(CUSTOMER-RECORD)
+002040         RIDFLD(CM-CUSTOMER-NUM)
+002050         RESP(LG-RESP)
+002060     END-EXEC
+002070     EVALUATE LG-RESP
+002080         WHEN DFHRESP(NORMAL)
+002090             MOVE CORRESPONDING CUSTOMER-RECORD TO CA-CUSTOMER-REQUEST
+002100             PERFORM 3150-REFRESH-POLICY-COUNT THRU 3150-EXIT
+002110             SET CA-RC-SUCCESS TO TRUE
+002120         WHEN DFHRESP(NOTFND)
+002130             SET CA-RC-NOT-FOUND TO TRUE
+002140         WHEN OTHER
+002150             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+002160     END-EVALUATE.
+002170 3100-EXIT.
+002180     EXIT.
+002190*+---------------------------------------------------------------+
+002200*| 3150-REFRESH-POLICY-COUNT                                     |
+002210*|   CA-NUM-POLICIES ON THE VSAM CUSTOMER RECORD IS ONLY AS FRESH |
+002220*|   AS THE LAST TIME A POLICY WAS ADDED OR REMOVED THROUGH THIS  |
+002230*|   MODULE. POLICY_SUMMARY IS A DB2 REPORTING MART TABLE         |
+002240*|   REBUILT OVERNIGHT FROM THE FULL POLICY MASTER, SO AN         |
+002250*|   INQUIRY PREFERS ITS COUNT WHEN DB2 ANSWERS. A NONZERO        |
+002260*|   SQLCODE (INCLUDING A RESOURCE-UNAVAILABLE -913) LEAVES THE   |
+002270*|   VSAM-STORED COUNT IN PLACE AND THE INQUIRY STILL SUCCEEDS -  |
+002280*|   THIS LOOKUP IS AN ENRICHMENT, NOT THE SYSTEM OF RECORD.      |
+002285*+---------------------------------------------------------------+
+002290 3150-REFRESH-POLICY-COUNT.
+002300     EXEC SQL
+002310         SELECT ACTIVE_POLICY_COUNT
+002320           INTO :LG-POLICY-COUNT
+002330           FROM POLICY_SUMMARY
+002340          WHERE CUSTOMER_NUM = :CA-CUSTOMER-NUM
+002350     END-EXEC
+002360     IF SQLCODE = ZERO
+002370         MOVE LG-POLICY-COUNT TO CA-NUM-POLICIES OF CA-CUSTOMER-REQUEST
+002380     END-IF.
+002390 3150-EXIT.
+002400     EXIT.
+002410*+---------------------------------------------------------------+
+002420*| 3200-ADD-CUSTOMER                                             |
+002430*+---------------------------------------------------------------+
+002440 3200-ADD-CUSTOMER.
+002450     MOVE CA-CUSTOMER-NUM TO CM-CUSTOMER-NUM
+002460     MOVE CORRESPONDING CA-CUSTOMER-REQUEST TO CUSTOMER-RECORD
+002470     EXEC CICS WRITE
+002480         FILE('CUSTFILE')
+002490         FROM(CUSTOMER-RECORD)
+002500         RIDFLD(CM-CUSTOMER-NUM)
+002510         RESP(LG-RESP)
+002520     END-EXEC
+002530     EVALUATE LG-RESP
+002540         WHEN DFHRESP(NORMAL)
+002550             PERFORM 3250-ADD-SECURITY-RECORD THRU 3250-EXIT
+002560             SET CA-RC-SUCCESS TO TRUE
+002570         WHEN DFHRESP(DUPREC)
+002580             SET CA-RC-DUPLICATE-KEY TO TRUE
+002590         WHEN OTHER
+002600             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+002610     END-EVALUATE.
+002620 3200-EXIT.
+002630     EXIT.
+002640*+---------------------------------------------------------------+
+002650*| 3250-ADD-SECURITY-RECORD                                      |
+002660*|   EVERY CUSTOMER NEEDS A CUSTSECR ROW TO CHECK OR SET A        |
+002670*|   PASSWORD AGAINST (01CSEC/01SSEC), SO ADD-CUSTOMER CREATES    |
+002680*|   ONE HERE - UNSET PASSWORD, ZERO FAIL COUNT, ACTIVE - RATHER  |
+002690*|   THAN LEAVING THE FIRST 01CSEC CALL WITH NOTHING TO FIND.     |
+002700*+---------------------------------------------------------------+
+002710 3250-ADD-SECURITY-RECORD.
+002720     MOVE CA-CUSTOMER-NUM TO SR-CUSTOMER-NUM
+002730     MOVE SPACES TO CA-CUSTSECR-PASS OF SECURITY-RECORD
+002740     MOVE ZERO TO CA-CUSTSECR-COUNT-N OF SECURITY-RECORD
+002750     SET CA-CUSTSECR-ACTIVE OF SECURITY-RECORD TO TRUE
+002760     EXEC CICS WRITE
+002770         FILE('SECRFILE')
+002780         FROM(SECURITY-RECORD)
+002790         RIDFLD(SR-CUSTOMER-NUM)
+002800         RESP(LG-RESP)
+002810     END-EXEC
+002820     IF LG-RESP NOT = DFHRESP(NORMAL)
+002830         PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+002840     END-IF.
+002850 3250-EXIT.
+002860     EXIT.
+002870*+---------------------------------------------------------------+
+002880*| 3300-UPDATE-CUSTOMER                                          |
+002890*+---------------------------------------------------------------+
+002900 3300-UPDATE-CUSTOMER.
+002910     MOVE CA-CUSTOMER-NUM TO CM-CUSTOMER-NUM
+002920     EXEC CICS READ
+002930         FILE('CUSTFILE')
+002940         INTO(CUSTOMER-RECORD)
+002950         RIDFLD(CM-CUSTOMER-NUM)
+002960         UPDATE
+002970         RESP(LG-RESP)
+002980     END-EXEC
+002990     EVALUATE LG-RESP
+003000         WHEN DFHRESP(NORMAL)
+003010             MOVE CORRESPONDING CA-CUSTOMER-REQUEST TO CUSTOMER-RECORD
+003020             EXEC CICS REWRITE
+003030                 FILE('CUSTFILE')
+003040                 FROM(CUSTOMER-RECORD)
+003050                 RESP(LG-RESP)
+003060             END-EXEC
+003070             IF LG-RESP = DFHRESP(NORMAL)
+003080                 SET CA-RC-SUCCESS TO TRUE
+003090             ELSE
+003100                 PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+003110             END-IF
+003120         WHEN DFHRESP(NOTFND)
+003130             SET CA-RC-NOT-FOUND TO TRUE
+003140         WHEN OTHER
+003150             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+003160     END-EVALUATE.
+003170 3300-EXIT.
+003180     EXIT.
+003190*+---------------------------------------------------------------+
+003200*| 3400-DELETE-CUSTOMER                                          |
+003210*+---------------------------------------------------------------+
+003220 3400-DELETE-CUSTOMER.
+003230     MOVE CA-CUSTOMER-NUM TO CM-CUSTOMER-NUM
+003240     EXEC CICS DELETE
+003250         FILE('CUSTFILE')
+003260         RIDFLD(CM-CUSTOMER-NUM)
+003270         RESP(LG-RESP)
+003280     END-EXEC
+003290     EVALUATE LG-RESP
+003300         WHEN DFHRESP(NORMAL)
+003310             SET CA-RC-SUCCESS TO TRUE
+003320         WHEN DFHRESP(NOTFND)
+003330             SET CA-RC-NOT-FOUND TO TRUE
+003340         WHEN OTHER
+003350             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+003360     END-EVALUATE.
+003370 3400-EXIT.
+003380     EXIT.
+003390*+---------------------------------------------------------------+
+003400*| 3500-INQUIRE-CUST-AND-POLS                                    |
+003410*|   01ICAP. FILLS CA-CUSTOMER-REQUEST (VIA THE CA-CUSTPOL-       |
+003420*|   REQUEST REDEFINITION) PLUS AS MANY CA-CP-POLICY-TABLE        |
+003430*|   ENTRIES AS THE CUSTOMER HAS, UP TO THE 576 THE TABLE HOLDS,  |
+003440*|   IN ONE ROUND TRIP, BROWSING POLYFILE BY ITS PR-CUSTOMER-NUM  |
+003450*|   ALTERNATE-INDEX PATH, POLCUST.                               |
+003460*+---------------------------------------------------------------+
+003470 3500-INQUIRE-CUST-AND-POLS.
+003480     MOVE CA-CUSTOMER-NUM TO CM-CUSTOMER-NUM
+003490     EXEC CICS READ
+003500         FILE('CUSTFILE')
+003510         INTO(CUSTOMER-RECORD)
+003520         RIDFLD(CM-CUSTOMER-NUM)
+003530         RESP(LG-RESP)
+003540     END-EXEC
+003550     EVALUATE LG-RESP
+003560         WHEN DFHRESP(NORMAL)
+003570             MOVE CORRESPONDING CUSTOMER-RECORD TO CA-CP-CUSTOMER
+003580             MOVE ZERO TO CA-CP-POLICY-COUNT
+003590             MOVE CA-CUSTOMER-NUM TO PR-CUSTOMER-NUM
+003600             PERFORM 3520-BROWSE-POLICIES THRU 3520-EXIT
+003610             SET CA-RC-SUCCESS TO TRUE
+003620         WHEN DFHRESP(NOTFND)
+003630             SET CA-RC-NOT-FOUND TO TRUE
+003640         WHEN OTHER
+003650             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+003660     END-EVALUATE.
+003670 3500-EXIT.
+003680     EXIT.
+003690 3520-BROWSE-POLICIES.
+003700     MOVE 'N' TO LG-BROWSE-ACTIVE
+003710     SET LG-BROWSE-SWITCH TO SPACES
+003720     EXEC CICS STARTBR
+003730         FILE('POLCUST')
+003740         RIDFLD(PR-CUSTOMER-NUM)
+003750         GTEQ
+003760         RESP(LG-RESP)
+003770     END-EXEC
+003780     EVALUATE LG-RESP
+003790         WHEN DFHRESP(NORMAL)
+003800             MOVE 'Y' TO LG-BROWSE-ACTIVE
+003810         WHEN DFHRESP(NOTFND)
+003820             SET LG-BROWSE-DONE TO TRUE
+003830         WHEN OTHER
+003840             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+003850     END-EVALUATE
+003860     PERFORM 3510-BUILD-POLICY-ENTRY THRU 3510-EXIT
+003870         UNTIL LG-BROWSE-DONE OR CA-CP-POLICY-COUNT = 576
+003880     IF LG-BROWSE-IS-ACTIVE
+003890         EXEC CICS ENDBR
+003900             FILE('POLCUST')
+003910         END-EXEC
+003920     END-IF.
+003930 3520-EXIT.
+003940     EXIT.
+003950 3510-BUILD-POLICY-ENTRY.
+003960     EXEC CICS READNEXT
+003970         FILE('POLCUST')
+003980         INTO(POLICY-RECORD)
+003990         RIDFLD(PR-CUSTOMER-NUM)
+004000         RESP(LG-RESP)
+004010     END-EXEC
+004020     EVALUATE LG-RESP
+004030         WHEN DFHRESP(NORMAL)
+004040             IF PR-CUSTOMER-NUM NOT = CA-CUSTOMER-NUM
+004050                 SET LG-BROWSE-DONE TO TRUE
+004060             ELSE
+004070                 ADD 1 TO CA-CP-POLICY-COUNT
+004080                 MOVE PR-POLICY-NUM TO
+004090                     CA-CP-POLICY-NUM(CA-CP-POLICY-COUNT)
+004100                 MOVE PR-ISSUE-DATE TO
+004110                     CA-CP-ISSUE-DATE(CA-CP-POLICY-COUNT)
+004120                 MOVE PR-EXPIRY-DATE TO
+004130                     CA-CP-EXPIRY-DATE(CA-CP-POLICY-COUNT)
+004140                 MOVE PR-BROKERID TO
+004150                     CA-CP-BROKERID(CA-CP-POLICY-COUNT)
+004160                 MOVE PR-BROKERSREF TO
+004170                     CA-CP-BROKERSREF(CA-CP-POLICY-COUNT)
+004180                 MOVE PR-PAYMENT TO
+004190                     CA-CP-PAYMENT(CA-CP-POLICY-COUNT)
+004200             END-IF
+004210         WHEN DFHRESP(ENDFILE)
+004220             SET LG-BROWSE-DONE TO TRUE
+004230         WHEN OTHER
+004240             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+004250     END-EVALUATE.
+004260 3510-EXIT.
+004270     EXIT.
+004280*+---------------------------------------------------------------+
+004290*| 3600-CHECK-SECURITY                                           |
+004300*|   ACCOUNT LOCKOUT. A FAILED PASSWORD COMPARE INCREMENTS        |
+004310*|   SR-CUSTSECR-COUNT-N; ONCE IT REACHES LG-LOCKOUT-THRESHOLD    |
+004320*|   THE ACCOUNT FLIPS TO LOCKED AND STAYS THAT WAY UNTIL 01SSEC  |
+004330*|   RESETS IT. EVERY FAILED ATTEMPT (AND A CHECK AGAINST AN      |
+004340*|   ALREADY-LOCKED ACCOUNT) IS WRITTEN TO THE SECURITY AUDIT     |
+004350*|   QUEUE.                                                       |
+004360*+---------------------------------------------------------------+
+004370 3600-CHECK-SECURITY.
+004380     MOVE CA-CUSTOMER-NUM TO SR-CUSTOMER-NUM
+004390     EXEC CICS READ
+004400         FILE('SECRFILE')
+004410         INTO(SECURITY-RECORD)
+004420         RIDFLD(SR-CUSTOMER-NUM)
+004430         UPDATE
+004440         RESP(LG-RESP)
+004450     END-EXEC
+004460     EVALUATE LG-RESP
+004470         WHEN DFHRESP(NORMAL)
+004480             IF CA-CUSTSECR-LOCKED OF SECURITY-RECORD
+004490                 SET CA-RC-ACCOUNT-LOCKED TO TRUE
+004500                 PERFORM 3650-WRITE-SECURITY-AUDIT THRU 3650-EXIT
+004510             ELSE
+004520                 IF CA-CUSTSECR-PASS OF CA-CUSTSECR-REQUEST
+004530                         = CA-CUSTSECR-PASS OF SECURITY-RECORD
+004540                     MOVE ZERO TO CA-CUSTSECR-COUNT-N
+004550                         OF SECURITY-RECORD
+004560                     SET CA-RC-SUCCESS TO TRUE
+004570                     PERFORM 3670-REWRITE-SECURITY THRU 3670-EXIT
+004580                 ELSE
+004590                     ADD 1 TO CA-CUSTSECR-COUNT-N OF SECURITY-RECORD
+004600                     IF CA-CUSTSECR-COUNT-N OF SECURITY-RECORD
+004610                             >= LG-LOCKOUT-THRESHOLD
+004620                         SET CA-CUSTSECR-LOCKED OF SECURITY-RECORD
+004630                             TO TRUE
+004640                         SET CA-RC-ACCOUNT-LOCKED TO TRUE
+004650                     ELSE
+004660                         SET CA-RC-SECURITY-FAILED TO TRUE
+004670                     END-IF
+004680                     PERFORM 3670-REWRITE-SECURITY THRU 3670-EXIT
+004690                     PERFORM 3650-WRITE-SECURITY-AUDIT THRU 3650-EXIT
+004700                 END-IF
+004710             END-IF
+004720         WHEN DFHRESP(NOTFND)
+004730             SET CA-RC-NOT-FOUND TO TRUE
+004740         WHEN OTHER
+004750             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+004760     END-EVALUATE.
+004770 3600-EXIT.
+004780     EXIT.
+004790 3650-WRITE-SECURITY-AUDIT.
+004800     PERFORM 8100-BUILD-TIMESTAMP THRU 8100-EXIT
+004810     MOVE SPACES TO SECURITY-AUDIT-RECORD
+004820     MOVE SR-CUSTOMER-NUM TO SA-CUSTOMER-NUM
+004830     MOVE LG-TIMESTAMP TO SA-TIMESTAMP
+004840     MOVE CA-CUSTSECR-COUNT-N OF SECURITY-RECORD TO SA-FAIL-COUNT
+004850     MOVE CA-CUSTSECR-STATE OF SECURITY-RECORD TO SA-RESULT-STATE
+004860     EXEC CICS WRITEQ TD
+004870         QUEUE('SECRAUD')
+004880         FROM(SECURITY-AUDIT-RECORD)
+004890         LENGTH(LENGTH OF SECURITY-AUDIT-RECORD)
+004895         RESP(LG-RESP)
+004900     END-EXEC
+004905     IF LG-RESP NOT = DFHRESP(NORMAL)
+004907         PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+004909     END-IF.
+004910 3650-EXIT.
+004920     EXIT.
+004930 3670-REWRITE-SECURITY.
+004940     EXEC CICS REWRITE
+004950         FILE('SECRFILE')
+004960         FROM(SECURITY-RECORD)
+004970         RESP(LG-RESP)
+004980     END-EXEC
+004990     IF LG-RESP NOT = DFHRESP(NORMAL)
+005000         PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+005010     END-IF.
+005020 3670-EXIT.
+005030     EXIT.
+005040*+---------------------------------------------------------------+
+005050*| 3700-SET-SECURITY                                             |
+005060*+---------------------------------------------------------------+
+005070 3700-SET-SECURITY.
+005080     MOVE CA-CUSTOMER-NUM TO SR-CUSTOMER-NUM
+005090     EXEC CICS READ
+005100         FILE('SECRFILE')
+005110         INTO(SECURITY-RECORD)
+005120         RIDFLD(SR-CUSTOMER-NUM)
+005130         UPDATE
+005140         RESP(LG-RESP)
+005150     END-EXEC
+005160     EVALUATE LG-RESP
+005170         WHEN DFHRESP(NORMAL)
+005180             MOVE CA-CUSTSECR-PASS OF CA-CUSTSECR-REQUEST
+005190                 TO CA-CUSTSECR-PASS OF SECURITY-RECORD
+005200             MOVE ZERO TO CA-CUSTSECR-COUNT-N OF SECURITY-RECORD
+005210             SET CA-CUSTSECR-ACTIVE OF SECURITY-RECORD TO TRUE
+005220             PERFORM 3670-REWRITE-SECURITY THRU 3670-EXIT
+005230             SET CA-RC-SUCCESS TO TRUE
+005240         WHEN DFHRESP(NOTFND)
+005250             SET CA-RC-NOT-FOUND TO TRUE
+005260         WHEN OTHER
+005270             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+005280     END-EVALUATE.
+005290 3700-EXIT.
+005300     EXIT.
+005310*+---------------------------------------------------------------+
+005320*| 3800-ADD-POLICY                                               |
+005330*|   COMMON TO ALL SIX POLICY TYPES (ENDOWMENT, HOUSE, MOTOR,    |
+005340*|   COMMERCIAL, CLAIM AND TRAVEL) - THE TYPE-SPECIFIC DATA IS    |
+005350*|   CARRIED AS THE SAME RAW PIC X(32400) BUFFER IN BOTH THE      |
+005360*|   COMMAREA AND THE POLICY MASTER RECORD, SO IT MOVES ACROSS    |
+005370*|   BYTE FOR BYTE REGARDLESS OF TYPE.                            |
+005380*+---------------------------------------------------------------+
+005390 3800-ADD-POLICY.
+005400     MOVE CA-POLICY-NUM TO PR-POLICY-NUM
+005410     MOVE CA-CUSTOMER-NUM TO PR-CUSTOMER-NUM
+005420     PERFORM 3810-SET-POLICY-TYPE THRU 3810-EXIT
+005430     MOVE CA-ISSUE-DATE TO PR-ISSUE-DATE
+005440     MOVE CA-EXPIRY-DATE TO PR-EXPIRY-DATE
+005450     MOVE CA-LASTCHANGED TO PR-LASTCHANGED
+005460     MOVE CA-BROKERID TO PR-BROKERID
+005470     MOVE CA-BROKERSREF TO PR-BROKERSREF
+005480     MOVE CA-PAYMENT TO PR-PAYMENT
+005490     MOVE CA-POLICY-SPECIFIC OF CA-POLICY-REQUEST
+005500         TO CA-POLICY-SPECIFIC OF POLICY-RECORD
+005510     EXEC CICS WRITE
+005520         FILE('POLYFILE')
+005530         FROM(POLICY-RECORD)
+005540         RIDFLD(PR-POLICY-NUM)
+005550         RESP(LG-RESP)
+005560     END-EXEC
+005570     EVALUATE LG-RESP
+005580         WHEN DFHRESP(NORMAL)
+005590             SET CA-RC-SUCCESS TO TRUE
+005600         WHEN DFHRESP(DUPREC)
+005610             SET CA-RC-DUPLICATE-KEY TO TRUE
+005620         WHEN OTHER
+005630             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+005640     END-EVALUATE.
+005650 3800-EXIT.
+005660     EXIT.
+005670 3810-SET-POLICY-TYPE.
+005680     EVALUATE TRUE
+005690         WHEN CA-REQ-ADD-ENDOWMENT
+005700             SET PR-POLICY-IS-ENDOWMENT TO TRUE
+005710         WHEN CA-REQ-ADD-HOUSE
+005720             SET PR-POLICY-IS-HOUSE TO TRUE
+005730         WHEN CA-REQ-ADD-MOTOR
+005740             SET PR-POLICY-IS-MOTOR TO TRUE
+005750         WHEN CA-REQ-ADD-COMMERCIAL
+005760             SET PR-POLICY-IS-COMMERCIAL TO TRUE
+005770         WHEN CA-REQ-ADD-CLAIM
+005780             SET PR-POLICY-IS-CLAIM TO TRUE
+005790         WHEN CA-REQ-ADD-TRAVEL
+005800             SET PR-POLICY-IS-TRAVEL TO TRUE
+005810     END-EVALUATE.
+005820 3810-EXIT.
+005830     EXIT.
+005840*+---------------------------------------------------------------+
+005850*| 3900-INQUIRE-POLICY                                           |
+005860*+---------------------------------------------------------------+
+005870 3900-INQUIRE-POLICY.
+005880     MOVE CA-POLICY-NUM TO PR-POLICY-NUM
+005890     EXEC CICS READ
+005900         FILE('POLYFILE')
+005910         INTO(POLICY-RECORD)
+005920         RIDFLD(PR-POLICY-NUM)
+005930         RESP(LG-RESP)
+005940     END-EXEC
+005950     EVALUATE LG-RESP
+005960         WHEN DFHRESP(NORMAL)
+005970             MOVE PR-CUSTOMER-NUM TO CA-CUSTOMER-NUM
+005980             MOVE PR-ISSUE-DATE TO CA-ISSUE-DATE
+005990             MOVE PR-EXPIRY-DATE TO CA-EXPIRY-DATE
+006000             MOVE PR-LASTCHANGED TO CA-LASTCHANGED
+006010             MOVE PR-BROKERID TO CA-BROKERID
+006020             MOVE PR-BROKERSREF TO CA-BROKERSREF
+006030             MOVE PR-PAYMENT TO CA-PAYMENT
+006040             MOVE CA-POLICY-SPECIFIC OF POLICY-RECORD
+006050                 TO CA-POLICY-SPECIFIC OF CA-POLICY-REQUEST
+006060             SET CA-RC-SUCCESS TO TRUE
+006070         WHEN DFHRESP(NOTFND)
+006080             SET CA-RC-NOT-FOUND TO TRUE
+006090         WHEN OTHER
+006100             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+006110     END-EVALUATE.
+006120 3900-EXIT.
+006130     EXIT.
+006140*+---------------------------------------------------------------+
+006150*| 3950-UPDATE-POLICY                                            |
+006160*+---------------------------------------------------------------+
+006170 3950-UPDATE-POLICY.
+006180     MOVE CA-POLICY-NUM TO PR-POLICY-NUM
+006190     EXEC CICS READ
+006200         FILE('POLYFILE')
+006210         INTO(POLICY-RECORD)
+006220         RIDFLD(PR-POLICY-NUM)
+006230         UPDATE
+006240         RESP(LG-RESP)
+006250     END-EXEC
+006260     EVALUATE LG-RESP
+006270         WHEN DFHRESP(NORMAL)
+006280             MOVE CA-EXPIRY-DATE TO PR-EXPIRY-DATE
+006290             MOVE CA-LASTCHANGED TO PR-LASTCHANGED
+006300             MOVE CA-BROKERID TO PR-BROKERID
+006310             MOVE CA-BROKERSREF TO PR-BROKERSREF
+006320             MOVE CA-PAYMENT TO PR-PAYMENT
+006330             MOVE CA-POLICY-SPECIFIC OF CA-POLICY-REQUEST
+006340                 TO CA-POLICY-SPECIFIC OF POLICY-RECORD
+006350             EXEC CICS REWRITE
+006360                 FILE('POLYFILE')
+006370                 FROM(POLICY-RECORD)
+006380                 RESP(LG-RESP)
+006390             END-EXEC
+006400             IF LG-RESP = DFHRESP(NORMAL)
+006410                 SET CA-RC-SUCCESS TO TRUE
+006420             ELSE
+006430                 PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+006440             END-IF
+006450         WHEN DFHRESP(NOTFND)
+006460             SET CA-RC-NOT-FOUND TO TRUE
+006470         WHEN OTHER
+006480             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+006490     END-EVALUATE.
+006500 3950-EXIT.
+006510     EXIT.
+006520*+---------------------------------------------------------------+
+006530*| 3960-DELETE-POLICY                                            |
+006540*+---------------------------------------------------------------+
+006550 3960-DELETE-POLICY.
+006560     MOVE CA-POLICY-NUM TO PR-POLICY-NUM
+006570     EXEC CICS DELETE
+006580         FILE('POLYFILE')
+006590         RIDFLD(PR-POLICY-NUM)
+006600         RESP(LG-RESP)
+006610     END-EXEC
+006620     EVALUATE LG-RESP
+006630         WHEN DFHRESP(NORMAL)
+006640             SET CA-RC-SUCCESS TO TRUE
+006650         WHEN DFHRESP(NOTFND)
+006660             SET CA-RC-NOT-FOUND TO TRUE
+006670         WHEN OTHER
+006680             PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+006690     END-EVALUATE.
+006700 3960-EXIT.
+006710     EXIT.
+006720*+---------------------------------------------------------------+
+006730*| 8000-LOG-REQUEST                                              |
+006740*|   EVERY REQUEST THIS PROGRAM HANDLES IS LOGGED HERE SO         |
+006750*|   LGEXCPRC CAN RECONCILE RETURN CODES OVERNIGHT.               |
+006760*+---------------------------------------------------------------+
+006770 8000-LOG-REQUEST.
+006780     PERFORM 8100-BUILD-TIMESTAMP THRU 8100-EXIT
+006790     MOVE SPACES TO RCLOG-RECORD
+006800     MOVE LG-TIMESTAMP TO RL-TIMESTAMP
+006810     MOVE CA-REQUEST-ID TO RL-REQUEST-ID
+006820     MOVE CA-RETURN-CODE TO RL-RETURN-CODE
+006830     MOVE CA-CUSTOMER-NUM TO RL-CUSTOMER-NUM
+006840     EXEC CICS WRITEQ TD
+006850         QUEUE('RCLOG')
+006860         FROM(RCLOG-RECORD)
+006870         LENGTH(LENGTH OF RCLOG-RECORD)
+006875         RESP(LG-RESP)
+006880     END-EXEC
+006882     IF LG-RESP NOT = DFHRESP(NORMAL)
+006884         PERFORM 8900-ABEND-ON-CICS-ERROR THRU 8900-EXIT
+006886     END-IF.
+006890 8000-EXIT.
+006900     EXIT.
+006910*+---------------------------------------------------------------+
+006920*| 8100-BUILD-TIMESTAMP                                          |
+006930*+---------------------------------------------------------------+
+006940 8100-BUILD-TIMESTAMP.
+006950     EXEC CICS ASKTIME
+006960         ABSTIME(LG-ABSTIME)
+006970     END-EXEC
+006980     EXEC CICS FORMATTIME
+006990         ABSTIME(LG-ABSTIME)
+007000         YYYYMMDD(LG-CURRENT-DATE)
+007010         TIME(LG-CURRENT-TIME)
+007020     END-EXEC
+007030     MOVE LG-CURRENT-DATE TO LG-TIMESTAMP-DATE
+007040     MOVE LG-CURRENT-TIME TO LG-TIMESTAMP-TIME.
+007050 8100-EXIT.
+007060     EXIT.
+007070*+---------------------------------------------------------------+
+007080*| 8900-ABEND-ON-CICS-ERROR                                      |
+007090*|   ANY RESP OTHER THAN NORMAL AND THE HANDFUL OF BUSINESS       |
+007100*|   CONDITIONS EACH CALLER ALREADY EVALUATES (NOTFND, DUPREC,    |
+007110*|   ENDFILE) MEANS THE FILE OR QUEUE ITSELF IS IN TROUBLE, NOT   |
+007120*|   THE REQUEST DATA - THAT IS A SYSTEM ERROR, SO THE TASK       |
+007130*|   ABENDS WITH A FIXED ABEND CODE INSTEAD OF HANDING BACK A     |
+007140*|   CA-RETURN-CODE THE CALLER WOULD MISREAD AS A BUSINESS        |
+007150*|   OUTCOME.                                                     |
+007160*+---------------------------------------------------------------+
+007170 8900-ABEND-ON-CICS-ERROR.
+007180     EXEC CICS ABEND
+007190         ABCODE(LG-ABEND-CODE)
+007200         NODUMP
+007210     END-EXEC.
+007220 8900-EXIT.
+007230     EXIT.
+007240*+---------------------------------------------------------------+
+007250*| 9999-EXIT                                                     |
+007260*+---------------------------------------------------------------+
+007270 9999-EXIT.
+007280     EXEC CICS RETURN
+007290     END-EXEC.
+007300 9999-EXIT-EXIT.
+007310     EXIT.
