@@ -0,0 +1,212 @@
+000010*+---------------------------------------------------------------+
+000020*| LGBRKCOM                                                      |
+000030*|   BROKER COMMISSION STATEMENT. READS THE POLICY MASTER FILE   |
+000040*|   LGICDB01 MAINTAINS, GROUPS BY CA-BROKERID, AND PRINTS A     |
+000050*|   PER-BROKER POLICY COUNT AND TOTAL CA-PAYMENT FOR POLICIES   |
+000060*|   ISSUED IN A CALLER-SUPPLIED PERIOD, SO FINANCE DOES NOT     |
+000065*|   HAVE TO RECONCILE BROKER STATEMENTS BY HAND EACH MONTH.     |
+000070*+---------------------------------------------------------------+
+000080 IDENTIFICATION DIVISION.
+000090 PROGRAM-ID.              LGBRKCOM.
+000100 AUTHOR.                  INSURANCE APPLICATIONS GROUP.
+000110 INSTALLATION.            GENAPP INSURANCE DEMONSTRATOR.
+000120 DATE-WRITTEN.            09/08/2026.
+000130 DATE-COMPILED.           09/08/2026.
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY
+000160*   09/08/2026 IAG  INITIAL VERSION - PER-BROKER COMMISSION
+000170*                   STATEMENT OFF THE POLICY MASTER FILE.
+000175*   09/08/2026 IAG  ADDED THE PERIOD-START/PERIOD-END DATE RANGE
+000176*                   READ FROM SYSIN, AND FILTERED THE POLICY
+000177*                   SCAN ON PR-ISSUE-DATE, SO EACH RUN REPORTS
+000178*                   ONLY THAT PERIOD'S BUSINESS RATHER THAN
+000179*                   ALL-TIME CUMULATIVE TOTALS.
+000180*-----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT POLYFILE ASSIGN TO POLYFILE
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS SEQUENTIAL
+000250         RECORD KEY IS PR-POLICY-NUM
+000260         FILE STATUS IS LB-POLYFILE-STATUS.
+000270     SELECT BRKRPT ASSIGN TO BRKRPT
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS LB-BRKRPT-STATUS.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  POLYFILE.
+000330 COPY CAPOLYMS.
+000340 FD  BRKRPT.
+000350 COPY CARBRKRP.
+000360 WORKING-STORAGE SECTION.
+000370*-----------------------------------------------------------------
+000380* FILE STATUS AND END-OF-FILE CONTROL.
+000390*-----------------------------------------------------------------
+000400 77 LB-POLYFILE-STATUS     PIC X(02).
+000410 77 LB-BRKRPT-STATUS       PIC X(02).
+000420 77 LB-EOF-SWITCH          PIC X(01) VALUE 'N'.
+000430     88 LB-END-OF-FILE     VALUE 'Y'.
+000440 78 LB-MAX-BROKERS         VALUE 500.
+000441*-----------------------------------------------------------------
+000442* REPORTING PERIOD, READ FROM SYSIN AS TWO PR-ISSUE-DATE-FORMAT
+000443* (YYYY-MM-DD) DATES. ONLY POLICIES ISSUED ON OR BETWEEN THESE
+000444* TWO DATES, INCLUSIVE, ARE ACCUMULATED INTO BROKER-TABLE - SEE
+000445* 2000-PROCESS-POLICY.
+000446*-----------------------------------------------------------------
+000447 77 LB-PERIOD-START-DATE   PIC X(10).
+000448 77 LB-PERIOD-END-DATE     PIC X(10).
+000450*-----------------------------------------------------------------
+000460* BROKER ACCUMULATOR TABLE - ONE ENTRY PER DISTINCT CA-BROKERID
+000470* SEEN ON THE POLICY FILE, BUILT UP AS THE FILE IS SCANNED.
+000480*-----------------------------------------------------------------
+000490 01 BROKER-TABLE.
+000500     05 BT-ENTRY OCCURS 500 TIMES.
+000510         10 BT-BROKERID       PIC 9(10).
+000520         10 BT-BROKERSREF     PIC X(10).
+000530         10 BT-POLICY-COUNT   PIC 9(08) COMP.
+000540         10 BT-TOTAL-PAYMENT  PIC 9(12) COMP-3.
+000550 77 BT-COUNT-USED           PIC 9(04) COMP VALUE ZERO.
+000560 77 LB-SEARCH-INDEX         PIC 9(04) COMP.
+000570 77 LB-MATCH-INDEX          PIC 9(04) COMP.
+000580*-----------------------------------------------------------------
+000590* REPORT HEADING AND DETAIL WORK AREAS.
+000600*-----------------------------------------------------------------
+000610 01 HDG-LINE-1.
+000620     05 FILLER PIC X(40) VALUE
+000630         'BROKER COMMISSION STATEMENT'.
+000640     05 FILLER PIC X(40) VALUE SPACES.
+000641 01 HDG-PERIOD-LINE.
+000642     05 FILLER PIC X(08) VALUE 'PERIOD: '.
+000643     05 HDG-PERIOD-START PIC X(10).
+000644     05 FILLER PIC X(04) VALUE ' TO '.
+000645     05 HDG-PERIOD-END PIC X(10).
+000646     05 FILLER PIC X(48) VALUE SPACES.
+000650 01 HDG-LINE-2.
+000660     05 FILLER PIC X(12) VALUE 'BROKER ID'.
+000670     05 FILLER PIC X(16) VALUE 'BROKER REF'.
+000680     05 FILLER PIC X(14) VALUE 'POLICIES'.
+000690     05 FILLER PIC X(38) VALUE 'TOTAL PAYMENT'.
+000700 01 TRL-LINE-1.
+000710     05 FILLER PIC X(12) VALUE 'BROKERS:'.
+000720     05 TRL-BROKER-COUNT PIC ZZZZ9.
+000730     05 FILLER PIC X(63) VALUE SPACES.
+000740*+---------------------------------------------------------------+
+000750*| 0000-MAINLINE                                                 |
+000760*+---------------------------------------------------------------+
+000770 PROCEDURE DIVISION.
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000800     PERFORM 2000-PROCESS-POLICY THRU 2000-EXIT
+000810         UNTIL LB-END-OF-FILE
+000820     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+000830     PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+000840*+---------------------------------------------------------------+
+000850*| 1000-INITIALIZE                                               |
+000860*+---------------------------------------------------------------+
+000870 1000-INITIALIZE.
+000880     OPEN INPUT POLYFILE
+000881     IF LB-POLYFILE-STATUS NOT = '00'
+000882         DISPLAY 'LGBRKCOM: OPEN POLYFILE FAILED, STATUS='
+000883             LB-POLYFILE-STATUS
+000884         PERFORM 9900-ABEND THRU 9900-EXIT
+000885     END-IF
+000890     OPEN OUTPUT BRKRPT
+000891     IF LB-BRKRPT-STATUS NOT = '00'
+000892         DISPLAY 'LGBRKCOM: OPEN BRKRPT FAILED, STATUS='
+000893             LB-BRKRPT-STATUS
+000894         PERFORM 9900-ABEND THRU 9900-EXIT
+000895     END-IF
+000896     ACCEPT LB-PERIOD-START-DATE FROM SYSIN
+000897     ACCEPT LB-PERIOD-END-DATE FROM SYSIN.
+000900 1000-EXIT.
+000910     EXIT.
+000920*+---------------------------------------------------------------+
+000930*| 2000-PROCESS-POLICY                                           |
+000940*|   READS POLYFILE END TO END AND ACCUMULATES COMMISSION        |
+000950*|   TOTALS PER CA-BROKERID INTO BROKER-TABLE, FOR POLICIES      |
+000955*|   ISSUED WITHIN LB-PERIOD-START-DATE/LB-PERIOD-END-DATE ONLY. |
+000960*+---------------------------------------------------------------+
+000970 2000-PROCESS-POLICY.
+000980     READ POLYFILE NEXT RECORD
+000990         AT END
+001000             SET LB-END-OF-FILE TO TRUE
+001010         NOT AT END
+001015             IF PR-ISSUE-DATE >= LB-PERIOD-START-DATE AND
+001016                PR-ISSUE-DATE <= LB-PERIOD-END-DATE
+001020                 PERFORM 2100-ACCUMULATE-BROKER THRU 2100-EXIT
+001025             END-IF
+001030     END-READ.
+001040 2000-EXIT.
+001050     EXIT.
+001060 2100-ACCUMULATE-BROKER.
+001070     MOVE ZERO TO LB-MATCH-INDEX
+001080     PERFORM 2110-SEARCH-BROKER THRU 2110-EXIT
+001090         VARYING LB-SEARCH-INDEX FROM 1 BY 1
+001100         UNTIL LB-SEARCH-INDEX > BT-COUNT-USED
+001110     IF LB-MATCH-INDEX = ZERO
+001120         IF BT-COUNT-USED < LB-MAX-BROKERS
+001130             ADD 1 TO BT-COUNT-USED
+001140             MOVE BT-COUNT-USED TO LB-MATCH-INDEX
+001150             MOVE PR-BROKERID TO BT-BROKERID(LB-MATCH-INDEX)
+001160             MOVE PR-BROKERSREF TO BT-BROKERSREF(LB-MATCH-INDEX)
+001170             MOVE ZERO TO BT-POLICY-COUNT(LB-MATCH-INDEX)
+001180             MOVE ZERO TO BT-TOTAL-PAYMENT(LB-MATCH-INDEX)
+001190         END-IF
+001200     END-IF
+001210     IF LB-MATCH-INDEX > ZERO
+001220         ADD 1 TO BT-POLICY-COUNT(LB-MATCH-INDEX)
+001230         ADD PR-PAYMENT TO BT-TOTAL-PAYMENT(LB-MATCH-INDEX)
+001240     END-IF.
+001250 2100-EXIT.
+001260     EXIT.
+001270 2110-SEARCH-BROKER.
+001280     IF PR-BROKERID = BT-BROKERID(LB-SEARCH-INDEX)
+001290         MOVE LB-SEARCH-INDEX TO LB-MATCH-INDEX
+001300     END-IF.
+001310 2110-EXIT.
+001320     EXIT.
+001330*+---------------------------------------------------------------+
+001340*| 3000-PRINT-REPORT                                             |
+001350*+---------------------------------------------------------------+
+001360 3000-PRINT-REPORT.
+001365     MOVE LB-PERIOD-START-DATE TO HDG-PERIOD-START
+001366     MOVE LB-PERIOD-END-DATE TO HDG-PERIOD-END
+001370     WRITE BRKRPT-RECORD FROM HDG-LINE-1
+001375     WRITE BRKRPT-RECORD FROM HDG-PERIOD-LINE
+001380     WRITE BRKRPT-RECORD FROM HDG-LINE-2
+001390     PERFORM 3100-PRINT-BROKER-LINE THRU 3100-EXIT
+001400         VARYING LB-SEARCH-INDEX FROM 1 BY 1
+001410         UNTIL LB-SEARCH-INDEX > BT-COUNT-USED
+001420     MOVE BT-COUNT-USED TO TRL-BROKER-COUNT
+001430     WRITE BRKRPT-RECORD FROM TRL-LINE-1.
+001440 3000-EXIT.
+001450     EXIT.
+001460 3100-PRINT-BROKER-LINE.
+001470     MOVE SPACES TO BRKRPT-RECORD
+001480     MOVE BT-BROKERID(LB-SEARCH-INDEX) TO BR-BROKERID
+001490     MOVE BT-BROKERSREF(LB-SEARCH-INDEX) TO BR-BROKERSREF
+001500     MOVE BT-POLICY-COUNT(LB-SEARCH-INDEX) TO BR-POLICY-COUNT
+001510     MOVE BT-TOTAL-PAYMENT(LB-SEARCH-INDEX) TO BR-TOTAL-PAYMENT
+001520     WRITE BRKRPT-RECORD.
+001530 3100-EXIT.
+001540     EXIT.
+001550*+---------------------------------------------------------------+
+001560*| 9900-ABEND                                                    |
+001570*|   A PRIMARY FILE DID NOT OPEN CLEANLY - THERE IS NOTHING      |
+001580*|   USEFUL THIS REPORT CAN DO WITHOUT POLYFILE OR BRKRPT, SO    |
+001590*|   STOP RATHER THAN CONTINUE AGAINST AN UNOPENED FILE.         |
+001600*+---------------------------------------------------------------+
+001610 9900-ABEND.
+001620     MOVE 16 TO RETURN-CODE
+001630     STOP RUN.
+001640 9900-EXIT.
+001650     EXIT.
+001660*+---------------------------------------------------------------+
+001670*| 9999-EXIT                                                     |
+001680*+---------------------------------------------------------------+
+001690 9999-EXIT.
+001700     CLOSE POLYFILE BRKRPT
+001710     GOBACK.
+001720 9999-EXIT-EXIT.
+001730     EXIT.
