@@ -0,0 +1,284 @@
+000010*+---------------------------------------------------------------+
+000020*| LGEXCPRC                                                      |
+000030*|   NIGHTLY EXCEPTION / RECONCILIATION RUN. READS RCLOG (THE    |
+000040*|   CA-REQUEST-ID / CA-RETURN-CODE PAIRS LGICDB01 APPENDS FOR   |
+000050*|   EVERY REQUEST IT HANDLES) AND REPORTS EVERY PAIR THAT DID   |
+000060*|   NOT CARRY THE SYSTEM'S EXPECTED SUCCESS CODE (02), BROKEN   |
+000070*|   OUT BY REQUEST TYPE. PROGRESS IS CHECKPOINTED SO A RERUN    |
+000080*|   AFTER AN ABEND RESUMES INSTEAD OF RESCANNING THE WHOLE LOG. |
+000090*+---------------------------------------------------------------+
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.              LGEXCPRC.
+000120 AUTHOR.                  INSURANCE APPLICATIONS GROUP.
+000130 INSTALLATION.            GENAPP INSURANCE DEMONSTRATOR.
+000140 DATE-WRITTEN.            09/08/2026.
+000150 DATE-COMPILED.           09/08/2026.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*   09/08/2026 IAG  INITIAL VERSION - OVERNIGHT RETURN-CODE
+000190*                   RECONCILIATION OFF RCLOG, WITH RESTART
+000200*                   CHECKPOINT.
+000210*-----------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT RCLOG ASSIGN TO RCLOG
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS LE-RCLOG-STATUS.
+000280     SELECT RCCKPT ASSIGN TO RCCKPT
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS LE-RCCKPT-STATUS.
+000310     SELECT EXCRPT ASSIGN TO EXCRPT
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS LE-EXCRPT-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  RCLOG.
+000370 COPY CARCLOG.
+000380 FD  RCCKPT.
+000390 COPY CARCCKP.
+000400 FD  EXCRPT.
+000410 COPY CARRCXRP.
+000420 WORKING-STORAGE SECTION.
+000430*-----------------------------------------------------------------
+000440* FILE STATUS, END-OF-FILE AND RESTART CONTROL.
+000450*-----------------------------------------------------------------
+000460 77 LE-RCLOG-STATUS        PIC X(02).
+000470 77 LE-RCCKPT-STATUS       PIC X(02).
+000480 77 LE-EXCRPT-STATUS       PIC X(02).
+000490 77 LE-EOF-SWITCH          PIC X(01) VALUE 'N'.
+000500     88 LE-END-OF-FILE     VALUE 'Y'.
+000510 77 LE-RECORDS-READ        PIC 9(09) COMP VALUE ZERO.
+000520 77 LE-SINCE-CHECKPOINT    PIC 9(04) COMP VALUE ZERO.
+000521 77 LE-TODAY-DATE          PIC X(10).
+000530 78 LE-CHECKPOINT-INTERVAL VALUE 100.
+000540 78 LE-EXPECTED-RC         VALUE 02.
+000550 78 LE-MAX-EXCEPTIONS      VALUE 50.
+000560*-----------------------------------------------------------------
+000570* EXCEPTION ACCUMULATOR TABLE - ONE ENTRY PER DISTINCT
+000580* CA-REQUEST-ID / CA-RETURN-CODE PAIR SEEN ON RCLOG THAT WAS
+000590* NOT THE EXPECTED SUCCESS CODE.
+000600*-----------------------------------------------------------------
+000610 01 EXCEPTION-TABLE.
+000620     05 ET-ENTRY OCCURS 50 TIMES.
+000630         10 ET-REQUEST-ID     PIC X(06).
+000640         10 ET-RETURN-CODE    PIC 9(02).
+000650         10 ET-COUNT          PIC 9(08) COMP.
+000660 77 ET-COUNT-USED           PIC 9(04) COMP VALUE ZERO.
+000670 77 LE-SEARCH-INDEX         PIC 9(04) COMP.
+000680 77 LE-MATCH-INDEX          PIC 9(04) COMP.
+000690*-----------------------------------------------------------------
+000700* REPORT HEADING AND TRAILER WORK AREAS.
+000710*-----------------------------------------------------------------
+000720 01 HDG-LINE-1.
+000730     05 FILLER PIC X(40) VALUE
+000740         'RETURN CODE EXCEPTION REPORT'.
+000750     05 FILLER PIC X(40) VALUE SPACES.
+000760 01 HDG-LINE-2.
+000770     05 FILLER PIC X(14) VALUE 'REQUEST ID'.
+000780     05 FILLER PIC X(12) VALUE 'RETURN CD'.
+000790     05 FILLER PIC X(54) VALUE 'OCCURRENCES'.
+000800 01 TRL-LINE-1.
+000810     05 FILLER PIC X(16) VALUE 'RECORDS READ:'.
+000820     05 TRL-RECORDS-READ PIC ZZZZZZZZ9.
+000830     05 FILLER PIC X(55) VALUE SPACES.
+000840 01 TRL-LINE-2.
+000850     05 FILLER PIC X(16) VALUE 'EXCEPTIONS:'.
+000860     05 TRL-EXCEPTION-COUNT PIC ZZZZ9.
+000870     05 FILLER PIC X(59) VALUE SPACES.
+000880*+---------------------------------------------------------------+
+000890*| 0000-MAINLINE                                                 |
+000900*+---------------------------------------------------------------+
+000910 PROCEDURE DIVISION.
+000920 0000-MAINLINE.
+000930     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000940     PERFORM 2000-PROCESS-LOG THRU 2000-EXIT
+000950         UNTIL LE-END-OF-FILE
+000960     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+000970     PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+000980     PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+000990*+---------------------------------------------------------------+
+001000*| 1000-INITIALIZE                                               |
+001010*|   OPENS RCLOG AND READS ANY CHECKPOINT LEFT BY A PRIOR RUN OF |
+001020*|   TODAY'S RCLOG THAT DID NOT FINISH, THEN SKIPS PAST THE      |
+001030*|   RCLOG RECORDS THAT CHECKPOINT SAYS ARE ALREADY RECONCILED.  |
+001031*|   THE EXCEPTION COUNTS THAT CHECKPOINT WAS CARRYING COME BACK |
+001032*|   WITH IT, SO THE SKIPPED RECORDS ARE NOT SILENTLY DROPPED    |
+001033*|   FROM THE REPORT. A CHECKPOINT LEFT BY AN EARLIER, COMPLETED |
+001034*|   RUN - OR BY ANY RUN NOT FROM TODAY, SINCE RCLOG IS A FRESH  |
+001035*|   TD-QUEUE-BACKED FILE EACH NIGHT - IS STALE AND IS IGNORED   |
+001036*|   RATHER THAN RESTORED.                                       |
+001040*+---------------------------------------------------------------+
+001050 1000-INITIALIZE.
+001060     OPEN INPUT RCLOG
+001061     IF LE-RCLOG-STATUS NOT = '00'
+001062         DISPLAY 'LGEXCPRC: OPEN RCLOG FAILED, STATUS='
+001063             LE-RCLOG-STATUS
+001064         PERFORM 9900-ABEND THRU 9900-EXIT
+001065     END-IF
+001070     OPEN OUTPUT EXCRPT
+001071     IF LE-EXCRPT-STATUS NOT = '00'
+001072         DISPLAY 'LGEXCPRC: OPEN EXCRPT FAILED, STATUS='
+001073             LE-EXCRPT-STATUS
+001074         PERFORM 9900-ABEND THRU 9900-EXIT
+001075     END-IF
+001080     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT
+001090     PERFORM 1200-SKIP-RECONCILED THRU 1200-EXIT.
+001100 1000-EXIT.
+001110     EXIT.
+001120 1100-READ-CHECKPOINT.
+001130     MOVE ZERO TO CKPT-LAST-RRN
+001131     MOVE ZERO TO ET-COUNT-USED
+001132     ACCEPT LE-TODAY-DATE FROM DATE YYYYMMDD
+001140     OPEN INPUT RCCKPT
+001150     IF LE-RCCKPT-STATUS = '00'
+001160         READ RCCKPT
+001170             AT END
+001180                 MOVE ZERO TO CKPT-LAST-RRN
+001181             NOT AT END
+001184                 IF CKPT-RUN-DATE = LE-TODAY-DATE
+001185                         AND CKPT-RUN-IN-PROGRESS
+001182                     MOVE CKPT-EXCEPTION-COUNT-USED
+001189                         TO ET-COUNT-USED
+001183                     MOVE CKPT-EXCEPTION-TABLE TO EXCEPTION-TABLE
+001186                 ELSE
+001187                     MOVE ZERO TO CKPT-LAST-RRN
+001188                 END-IF
+001190         END-READ
+001200         CLOSE RCCKPT
+001210     END-IF.
+001220 1100-EXIT.
+001230     EXIT.
+001240 1200-SKIP-RECONCILED.
+001250     PERFORM 1210-SKIP-ONE-RECORD THRU 1210-EXIT
+001260         UNTIL LE-RECORDS-READ >= CKPT-LAST-RRN
+001270         OR LE-END-OF-FILE.
+001280 1200-EXIT.
+001290     EXIT.
+001300 1210-SKIP-ONE-RECORD.
+001310     READ RCLOG NEXT RECORD
+001320         AT END
+001330             SET LE-END-OF-FILE TO TRUE
+001340         NOT AT END
+001350             ADD 1 TO LE-RECORDS-READ
+001360     END-READ.
+001370 1210-EXIT.
+001380     EXIT.
+001390*+---------------------------------------------------------------+
+001400*| 2000-PROCESS-LOG                                              |
+001410*|   READS THE REST OF RCLOG AND BUCKETS EVERY RECORD WHOSE      |
+001420*|   RL-RETURN-CODE IS NOT THE EXPECTED SUCCESS CODE. CHECKPOINTS|
+001430*|   EVERY LE-CHECKPOINT-INTERVAL RECORDS SO A RERUN AFTER AN    |
+001440*|   ABEND DOES NOT HAVE TO RESCAN FROM THE START OF THE DAY.    |
+001450*+---------------------------------------------------------------+
+001460 2000-PROCESS-LOG.
+001470     READ RCLOG NEXT RECORD
+001480         AT END
+001490             SET LE-END-OF-FILE TO TRUE
+001500         NOT AT END
+001510             ADD 1 TO LE-RECORDS-READ
+001520             ADD 1 TO LE-SINCE-CHECKPOINT
+001530             IF RL-RETURN-CODE NOT = LE-EXPECTED-RC
+001540                 PERFORM 2100-ACCUMULATE-EXCEPTION THRU 2100-EXIT
+001550             END-IF
+001560             IF LE-SINCE-CHECKPOINT >= LE-CHECKPOINT-INTERVAL
+001570                 PERFORM 4000-WRITE-CHECKPOINT THRU 4000-EXIT
+001580                 MOVE ZERO TO LE-SINCE-CHECKPOINT
+001590             END-IF
+001600     END-READ.
+001610 2000-EXIT.
+001620     EXIT.
+001630 2100-ACCUMULATE-EXCEPTION.
+001640     MOVE ZERO TO LE-MATCH-INDEX
+001650     PERFORM 2110-SEARCH-EXCEPTION THRU 2110-EXIT
+001660         VARYING LE-SEARCH-INDEX FROM 1 BY 1
+001670         UNTIL LE-SEARCH-INDEX > ET-COUNT-USED
+001680     IF LE-MATCH-INDEX = ZERO
+001690         IF ET-COUNT-USED < LE-MAX-EXCEPTIONS
+001700             ADD 1 TO ET-COUNT-USED
+001710             MOVE ET-COUNT-USED TO LE-MATCH-INDEX
+001720             MOVE RL-REQUEST-ID TO ET-REQUEST-ID(LE-MATCH-INDEX)
+001730             MOVE RL-RETURN-CODE TO ET-RETURN-CODE(LE-MATCH-INDEX)
+001740             MOVE ZERO TO ET-COUNT(LE-MATCH-INDEX)
+001750         END-IF
+001760     END-IF
+001770     IF LE-MATCH-INDEX > ZERO
+001780         ADD 1 TO ET-COUNT(LE-MATCH-INDEX)
+001790     END-IF.
+001800 2100-EXIT.
+001810     EXIT.
+001820 2110-SEARCH-EXCEPTION.
+001830     IF RL-REQUEST-ID = ET-REQUEST-ID(LE-SEARCH-INDEX)
+001840             AND RL-RETURN-CODE = ET-RETURN-CODE(LE-SEARCH-INDEX)
+001850         MOVE LE-SEARCH-INDEX TO LE-MATCH-INDEX
+001860     END-IF.
+001870 2110-EXIT.
+001880     EXIT.
+001890*+---------------------------------------------------------------+
+001900*| 3000-PRINT-REPORT                                             |
+001910*+---------------------------------------------------------------+
+001920 3000-PRINT-REPORT.
+001930     WRITE EXCRPT-RECORD FROM HDG-LINE-1
+001940     WRITE EXCRPT-RECORD FROM HDG-LINE-2
+001950     PERFORM 3100-PRINT-EXCEPTION-LINE THRU 3100-EXIT
+001960         VARYING LE-SEARCH-INDEX FROM 1 BY 1
+001970         UNTIL LE-SEARCH-INDEX > ET-COUNT-USED
+001980     MOVE LE-RECORDS-READ TO TRL-RECORDS-READ
+001990     WRITE EXCRPT-RECORD FROM TRL-LINE-1
+002000     MOVE ET-COUNT-USED TO TRL-EXCEPTION-COUNT
+002010     WRITE EXCRPT-RECORD FROM TRL-LINE-2.
+002020 3000-EXIT.
+002030     EXIT.
+002040 3100-PRINT-EXCEPTION-LINE.
+002050     MOVE SPACES TO EXCRPT-RECORD
+002060     MOVE ET-REQUEST-ID(LE-SEARCH-INDEX) TO EX-REQUEST-ID
+002070     MOVE ET-RETURN-CODE(LE-SEARCH-INDEX) TO EX-RETURN-CODE
+002080     MOVE ET-COUNT(LE-SEARCH-INDEX) TO EX-COUNT
+002090     WRITE EXCRPT-RECORD.
+002100 3100-EXIT.
+002110     EXIT.
+002120*+---------------------------------------------------------------+
+002130*| 4000-WRITE-CHECKPOINT                                         |
+002140*|   REWRITTEN IN FULL EACH TIME - RCCKPT HOLDS A SINGLE RECORD  |
+002150*|   CARRYING THE RRN OF THE LAST RCLOG RECORD RECONCILED SO     |
+002160*|   FAR, NOT AN APPEND LOG. THE EXCEPTION-TABLE ACCUMULATED SO  |
+002161*|   FAR GOES OUT WITH IT, SO A RESTART'S 1100-READ-CHECKPOINT   |
+002162*|   CAN PICK THE COUNTS BACK UP RATHER THAN LOSE THEM.          |
+002170*+---------------------------------------------------------------+
+002180 4000-WRITE-CHECKPOINT.
+002190     MOVE LE-RECORDS-READ TO CKPT-LAST-RRN
+002200     ACCEPT CKPT-RUN-DATE FROM DATE YYYYMMDD
+002210     IF LE-END-OF-FILE
+002220         SET CKPT-RUN-COMPLETE TO TRUE
+002230     ELSE
+002240         SET CKPT-RUN-IN-PROGRESS TO TRUE
+002250     END-IF
+002251     MOVE ET-COUNT-USED TO CKPT-EXCEPTION-COUNT-USED
+002252     MOVE EXCEPTION-TABLE TO CKPT-EXCEPTION-TABLE
+002260     OPEN OUTPUT RCCKPT
+002270     WRITE CHECKPOINT-RECORD
+002280     CLOSE RCCKPT.
+002290 4000-EXIT.
+002300     EXIT.
+002310*+---------------------------------------------------------------+
+002311*| 9900-ABEND                                                    |
+002312*|   A PRIMARY FILE DID NOT OPEN CLEANLY - THERE IS NOTHING      |
+002313*|   USEFUL THIS RUN CAN DO WITHOUT RCLOG OR EXCRPT, SO STOP     |
+002314*|   RATHER THAN CONTINUE AGAINST AN UNOPENED FILE. (RCCKPT'S    |
+002315*|   OWN OPEN IS DELIBERATELY NOT CHECKED HERE - A MISSING       |
+002316*|   CHECKPOINT ON THE FIRST RUN OF THE NIGHT IS NORMAL, SEE     |
+002317*|   1100-READ-CHECKPOINT.)                                      |
+002318*+---------------------------------------------------------------+
+002319 9900-ABEND.
+002320     MOVE 16 TO RETURN-CODE
+002321     STOP RUN.
+002322 9900-EXIT.
+002323     EXIT.
+002324*+---------------------------------------------------------------+
+002325*| 9999-EXIT                                                     |
+002326*+---------------------------------------------------------------+
+002340 9999-EXIT.
+002350     CLOSE RCLOG EXCRPT
+002360     GOBACK.
+002370 9999-EXIT-EXIT.
+002380     EXIT.
