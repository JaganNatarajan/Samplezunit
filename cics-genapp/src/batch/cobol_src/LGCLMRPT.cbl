@@ -0,0 +1,215 @@
+000010*+---------------------------------------------------------------+
+000020*| LGCLMRPT                                                      |
+000030*|   CLAIMS LOSS-RATIO AND RESERVE REPORT. SCANS THE POLICY      |
+000040*|   MASTER FILE FOR CA-CLAIM OCCURRENCES, BUCKETS THEM BY       |
+000050*|   CA-C-CAUSE, AND PRINTS PAID, OUTSTANDING RESERVE (CA-C-     |
+000060*|   VALUE MINUS CA-C-PAID) AND LOSS RATIO PER CAUSE SO          |
+000070*|   UNDERWRITING GETS THIS WITHOUT ASKING FOR A HAND TABULATION.|
+000080*+---------------------------------------------------------------+
+000090 IDENTIFICATION DIVISION.
+000100 PROGRAM-ID.              LGCLMRPT.
+000110 AUTHOR.                  INSURANCE APPLICATIONS GROUP.
+000120 INSTALLATION.            GENAPP INSURANCE DEMONSTRATOR.
+000130 DATE-WRITTEN.            09/08/2026.
+000140 DATE-COMPILED.           09/08/2026.
+000150*-----------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   09/08/2026 IAG  INITIAL VERSION - LOSS RATIO AND RESERVE
+000180*                   REPORT BY CLAIM CAUSE OFF THE POLICY MASTER
+000190*                   FILE'S CA-CLAIM OCCURRENCES.
+000200*-----------------------------------------------------------------
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT POLYFILE ASSIGN TO POLYFILE
+000250         ORGANIZATION IS INDEXED
+000260         ACCESS MODE IS SEQUENTIAL
+000270         RECORD KEY IS PR-POLICY-NUM
+000280         FILE STATUS IS LC-POLYFILE-STATUS.
+000290     SELECT CLMRPT ASSIGN TO CLMRPT
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS LC-CLMRPT-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  POLYFILE.
+000350 COPY CAPOLYMS.
+000360 FD  CLMRPT.
+000370 COPY CARCLRPT.
+000380 WORKING-STORAGE SECTION.
+000390*-----------------------------------------------------------------
+000400* FILE STATUS AND END-OF-FILE CONTROL.
+000410*-----------------------------------------------------------------
+000420 77 LC-POLYFILE-STATUS     PIC X(02).
+000430 77 LC-CLMRPT-STATUS       PIC X(02).
+000440 77 LC-EOF-SWITCH          PIC X(01) VALUE 'N'.
+000450     88 LC-END-OF-FILE     VALUE 'Y'.
+000460 78 LC-MAX-CAUSES          VALUE 100.
+000470*-----------------------------------------------------------------
+000480* CAUSE ACCUMULATOR TABLE - ONE ENTRY PER DISTINCT CA-C-CAUSE
+000490* SEEN AMONG THE POLICY FILE'S CA-CLAIM OCCURRENCES.
+000500*-----------------------------------------------------------------
+000510 01 CAUSE-TABLE.
+000520     05 CT-ENTRY OCCURS 100 TIMES.
+000530         10 CT-CAUSE          PIC X(255).
+000540         10 CT-CLAIM-COUNT    PIC 9(06) COMP.
+000550         10 CT-TOTAL-PAID     PIC 9(12) COMP-3.
+000560         10 CT-TOTAL-VALUE    PIC 9(12) COMP-3.
+000570 77 CT-COUNT-USED           PIC 9(04) COMP VALUE ZERO.
+000580 77 LC-SEARCH-INDEX         PIC 9(04) COMP.
+000590 77 LC-MATCH-INDEX          PIC 9(04) COMP.
+000600*-----------------------------------------------------------------
+000610* LOSS-RATIO WORKING FIELDS.
+000620*-----------------------------------------------------------------
+000630 77 LC-RESERVE              PIC S9(12) COMP-3.
+000635 77 LC-SCALED-PAID          PIC 9(14) COMP-3.
+000640 77 LC-LOSS-RATIO           PIC 999V99 COMP-3.
+000645 77 LC-LOSS-RATIO-OVERFLOW  PIC X(01).
+000650*-----------------------------------------------------------------
+000660* REPORT HEADING AND TRAILER WORK AREAS.
+000670*-----------------------------------------------------------------
+000680 01 HDG-LINE-1.
+000690     05 FILLER PIC X(40) VALUE
+000700         'CLAIMS LOSS RATIO AND RESERVE REPORT'.
+000710     05 FILLER PIC X(40) VALUE SPACES.
+000720 01 HDG-LINE-2.
+000730     05 FILLER PIC X(32) VALUE 'CAUSE'.
+000740     05 FILLER PIC X(07) VALUE 'CLAIMS'.
+000750     05 FILLER PIC X(15) VALUE 'PAID'.
+000760     05 FILLER PIC X(15) VALUE 'RESERVE'.
+000770     05 FILLER PIC X(11) VALUE 'LOSS %'.
+000780 01 TRL-LINE-1.
+000790     05 FILLER PIC X(12) VALUE 'CAUSES:'.
+000800     05 TRL-CAUSE-COUNT PIC ZZZZ9.
+000810     05 FILLER PIC X(63) VALUE SPACES.
+000820*+---------------------------------------------------------------+
+000830*| 0000-MAINLINE                                                 |
+000840*+---------------------------------------------------------------+
+000850 PROCEDURE DIVISION.
+000860 0000-MAINLINE.
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000880     PERFORM 2000-PROCESS-POLICY THRU 2000-EXIT
+000890         UNTIL LC-END-OF-FILE
+000900     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT
+000910     PERFORM 9999-EXIT THRU 9999-EXIT-EXIT.
+000920*+---------------------------------------------------------------+
+000930*| 1000-INITIALIZE                                               |
+000940*+---------------------------------------------------------------+
+000950 1000-INITIALIZE.
+000960     OPEN INPUT POLYFILE
+000961     IF LC-POLYFILE-STATUS NOT = '00'
+000962         DISPLAY 'LGCLMRPT: OPEN POLYFILE FAILED, STATUS='
+000963             LC-POLYFILE-STATUS
+000964         PERFORM 9900-ABEND THRU 9900-EXIT
+000965     END-IF
+000970     OPEN OUTPUT CLMRPT
+000971     IF LC-CLMRPT-STATUS NOT = '00'
+000972         DISPLAY 'LGCLMRPT: OPEN CLMRPT FAILED, STATUS='
+000973             LC-CLMRPT-STATUS
+000974         PERFORM 9900-ABEND THRU 9900-EXIT
+000975     END-IF.
+000980 1000-EXIT.
+000990     EXIT.
+001000*+---------------------------------------------------------------+
+001010*| 2000-PROCESS-POLICY                                           |
+001020*|   READS POLYFILE END TO END; ONLY CA-CLAIM RECORDS (PR-       |
+001030*|   POLICY-IS-CLAIM) FEED THE CAUSE-TABLE BUCKETS.               |
+001040*+---------------------------------------------------------------+
+001050 2000-PROCESS-POLICY.
+001060     READ POLYFILE NEXT RECORD
+001070         AT END
+001080             SET LC-END-OF-FILE TO TRUE
+001090         NOT AT END
+001100             IF PR-POLICY-IS-CLAIM
+001110                 PERFORM 2100-ACCUMULATE-CAUSE THRU 2100-EXIT
+001120             END-IF
+001130     END-READ.
+001140 2000-EXIT.
+001150     EXIT.
+001160 2100-ACCUMULATE-CAUSE.
+001170     MOVE ZERO TO LC-MATCH-INDEX
+001180     PERFORM 2110-SEARCH-CAUSE THRU 2110-EXIT
+001190         VARYING LC-SEARCH-INDEX FROM 1 BY 1
+001200         UNTIL LC-SEARCH-INDEX > CT-COUNT-USED
+001210     IF LC-MATCH-INDEX = ZERO
+001220         IF CT-COUNT-USED < LC-MAX-CAUSES
+001230             ADD 1 TO CT-COUNT-USED
+001240             MOVE CT-COUNT-USED TO LC-MATCH-INDEX
+001250             MOVE CA-C-CAUSE TO CT-CAUSE(LC-MATCH-INDEX)
+001260             MOVE ZERO TO CT-CLAIM-COUNT(LC-MATCH-INDEX)
+001270             MOVE ZERO TO CT-TOTAL-PAID(LC-MATCH-INDEX)
+001280             MOVE ZERO TO CT-TOTAL-VALUE(LC-MATCH-INDEX)
+001290         END-IF
+001300     END-IF
+001310     IF LC-MATCH-INDEX > ZERO
+001320         ADD 1 TO CT-CLAIM-COUNT(LC-MATCH-INDEX)
+001330         ADD CA-C-PAID TO CT-TOTAL-PAID(LC-MATCH-INDEX)
+001340         ADD CA-C-VALUE TO CT-TOTAL-VALUE(LC-MATCH-INDEX)
+001350     END-IF.
+001360 2100-EXIT.
+001370     EXIT.
+001380 2110-SEARCH-CAUSE.
+001390     IF CA-C-CAUSE = CT-CAUSE(LC-SEARCH-INDEX)
+001400         MOVE LC-SEARCH-INDEX TO LC-MATCH-INDEX
+001410     END-IF.
+001420 2110-EXIT.
+001430     EXIT.
+001440*+---------------------------------------------------------------+
+001450*| 3000-PRINT-REPORT                                             |
+001460*+---------------------------------------------------------------+
+001470 3000-PRINT-REPORT.
+001480     WRITE CLMRPT-RECORD FROM HDG-LINE-1
+001490     WRITE CLMRPT-RECORD FROM HDG-LINE-2
+001500     PERFORM 3100-PRINT-CAUSE-LINE THRU 3100-EXIT
+001510         VARYING LC-SEARCH-INDEX FROM 1 BY 1
+001520         UNTIL LC-SEARCH-INDEX > CT-COUNT-USED
+001530     MOVE CT-COUNT-USED TO TRL-CAUSE-COUNT
+001540     WRITE CLMRPT-RECORD FROM TRL-LINE-1.
+001550 3000-EXIT.
+001560     EXIT.
+001570 3100-PRINT-CAUSE-LINE.
+001580     MOVE ZERO TO LC-RESERVE LC-LOSS-RATIO
+001585     MOVE SPACE TO LC-LOSS-RATIO-OVERFLOW
+001590     SUBTRACT CT-TOTAL-PAID(LC-SEARCH-INDEX)
+001600         FROM CT-TOTAL-VALUE(LC-SEARCH-INDEX)
+001610         GIVING LC-RESERVE
+001620     IF CT-TOTAL-VALUE(LC-SEARCH-INDEX) > ZERO
+001630         MULTIPLY CT-TOTAL-PAID(LC-SEARCH-INDEX) BY 100
+001635             GIVING LC-SCALED-PAID
+001640         DIVIDE LC-SCALED-PAID
+001645             BY CT-TOTAL-VALUE(LC-SEARCH-INDEX)
+001650             GIVING LC-LOSS-RATIO ROUNDED
+001655             ON SIZE ERROR
+001660                 MOVE 999.99 TO LC-LOSS-RATIO
+001663                 MOVE '*' TO LC-LOSS-RATIO-OVERFLOW
+001665                 DISPLAY 'LGCLMRPT: LOSS RATIO OVERFLOW, CAUSE='
+001666                     CT-CAUSE(LC-SEARCH-INDEX)(1:40)
+001670     END-IF
+001680     MOVE SPACES TO CLMRPT-RECORD
+001690     MOVE CT-CAUSE(LC-SEARCH-INDEX) TO CL-CAUSE
+001700     MOVE CT-CLAIM-COUNT(LC-SEARCH-INDEX) TO CL-CLAIM-COUNT
+001710     MOVE CT-TOTAL-PAID(LC-SEARCH-INDEX) TO CL-TOTAL-PAID
+001720     MOVE LC-RESERVE TO CL-RESERVE
+001730     MOVE LC-LOSS-RATIO TO CL-LOSS-RATIO
+001735     MOVE LC-LOSS-RATIO-OVERFLOW TO CL-LOSS-RATIO-OVERFLOW
+001740     WRITE CLMRPT-RECORD.
+001750 3100-EXIT.
+001760     EXIT.
+001770*+---------------------------------------------------------------+
+001780*| 9900-ABEND                                                    |
+001781*|   A PRIMARY FILE DID NOT OPEN CLEANLY - THERE IS NOTHING      |
+001782*|   USEFUL THIS REPORT CAN DO WITHOUT POLYFILE OR CLMRPT, SO    |
+001783*|   STOP RATHER THAN CONTINUE AGAINST AN UNOPENED FILE.         |
+001784*+---------------------------------------------------------------+
+001785 9900-ABEND.
+001786     MOVE 16 TO RETURN-CODE
+001787     STOP RUN.
+001788 9900-EXIT.
+001789     EXIT.
+001790*+---------------------------------------------------------------+
+001791*| 9999-EXIT                                                     |
+001792*+---------------------------------------------------------------+
+001800 9999-EXIT.
+001810     CLOSE POLYFILE CLMRPT
+001820     GOBACK.
+001830 9999-EXIT-EXIT.
+001840     EXIT.
