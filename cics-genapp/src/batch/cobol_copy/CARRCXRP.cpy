@@ -0,0 +1,16 @@
+      *+---------------------------------------------------------------+
+      *| CARRCXRP                                                      |
+      *|   DETAIL LINE FOR THE NIGHTLY RETURN-CODE EXCEPTION REPORT    |
+      *|   (EXCRPT, A SEQUENTIAL PRINT FILE) PRODUCED BY LGEXCPRC. ONE |
+      *|   LINE PER CA-REQUEST-ID / CA-RETURN-CODE COMBINATION SEEN IN |
+      *|   RCLOG THAT DID NOT CARRY THE EXPECTED SUCCESS CODE.         |
+      *+---------------------------------------------------------------+
+       01 EXCRPT-RECORD.
+           05 EX-REQUEST-ID PIC X(06).
+           05 FILLER PIC X(04).
+           05 EX-RETURN-CODE PIC 99.
+           05 FILLER PIC X(04).
+      *    WIDE ENOUGH TO TAKE ET-COUNT'S FULL PIC 9(08) COMP RANGE
+      *    WITHOUT TRUNCATION.
+           05 EX-COUNT PIC ZZZZZZZ9.
+           05 FILLER PIC X(56).
