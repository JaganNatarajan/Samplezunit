@@ -0,0 +1,19 @@
+      *+---------------------------------------------------------------+
+      *| CARBRKRP                                                      |
+      *|   DETAIL LINE FOR THE BROKER COMMISSION STATEMENT (BRKRPT, A  |
+      *|   SEQUENTIAL PRINT FILE) PRODUCED BY LGBRKCOM. ONE LINE PER   |
+      *|   BROKER - POLICY COUNT AND TOTAL CA-PAYMENT FOR THE PERIOD.  |
+      *+---------------------------------------------------------------+
+       01 BRKRPT-RECORD.
+           05 BR-BROKERID PIC 9(10).
+           05 FILLER PIC X(02).
+           05 BR-BROKERSREF PIC X(10).
+           05 FILLER PIC X(04).
+      *    WIDE ENOUGH TO TAKE BT-POLICY-COUNT'S FULL PIC 9(08) COMP
+      *    WITHOUT TRUNCATION.
+           05 BR-POLICY-COUNT PIC ZZZZZZZ9.
+           05 FILLER PIC X(05).
+      *    WIDE ENOUGH TO TAKE BT-TOTAL-PAYMENT'S FULL PIC 9(12)
+      *    COMP-3 WITHOUT TRUNCATION.
+           05 BR-TOTAL-PAYMENT PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(26).
