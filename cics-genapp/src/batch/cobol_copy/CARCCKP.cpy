@@ -0,0 +1,24 @@
+      *+---------------------------------------------------------------+
+      *| CARCCKP                                                       |
+      *|   RESTART CHECKPOINT RECORD FOR LGEXCPRC (RCCKPT, A           |
+      *|   SEQUENTIAL FILE HOLDING A SINGLE RECORD). RCCKPT-RRN IS THE |
+      *|   RELATIVE RECORD NUMBER OF THE LAST RCLOG RECORD LGEXCPRC    |
+      *|   FINISHED PROCESSING; A RERUN AFTER AN ABEND REPOSITIONS TO  |
+      *|   THIS POINT INSTEAD OF RESCANNING THE WHOLE LOG. THE         |
+      *|   EXCEPTION COUNTS ACCUMULATED UP TO THAT POINT TRAVEL WITH   |
+      *|   THE CHECKPOINT TOO, SO A RESTART PICKS THE IN-MEMORY TABLE  |
+      *|   BACK UP WHERE IT LEFT OFF INSTEAD OF LOSING THE RECONCILED  |
+      *|   PREFIX'S EXCEPTIONS.                                        |
+      *+---------------------------------------------------------------+
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-RRN PIC 9(9) COMP.
+           05 CKPT-RUN-DATE PIC X(10).
+           05 CKPT-STATUS PIC X.
+               88 CKPT-RUN-COMPLETE VALUE 'C'.
+               88 CKPT-RUN-IN-PROGRESS VALUE 'I'.
+           05 CKPT-EXCEPTION-COUNT-USED PIC 9(4) COMP.
+           05 CKPT-EXCEPTION-TABLE.
+               10 CKPT-ET-ENTRY OCCURS 50 TIMES.
+                   15 CKPT-ET-REQUEST-ID  PIC X(06).
+                   15 CKPT-ET-RETURN-CODE PIC 9(02).
+                   15 CKPT-ET-COUNT       PIC 9(08) COMP.
