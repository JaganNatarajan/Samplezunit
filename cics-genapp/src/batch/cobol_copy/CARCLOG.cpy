@@ -0,0 +1,13 @@
+      *+---------------------------------------------------------------+
+      *| CARCLOG                                                       |
+      *|   REQUEST ACTIVITY LOG RECORD (RCLOG, A SEQUENTIAL FILE).     |
+      *|   LGICDB01 APPENDS ONE ROW PER REQUEST IT PROCESSES, PAIRING  |
+      *|   THE CA-REQUEST-ID IT WAS CALLED WITH AND THE CA-RETURN-CODE |
+      *|   IT HANDED BACK. LGEXCPRC READS THIS FILE OVERNIGHT TO FLAG  |
+      *|   UNEXPECTED RETURN CODES BY REQUEST TYPE.                    |
+      *+---------------------------------------------------------------+
+       01 RCLOG-RECORD.
+           05 RL-TIMESTAMP PIC X(26).
+           05 RL-REQUEST-ID PIC X(6).
+           05 RL-RETURN-CODE PIC 9(2).
+           05 RL-CUSTOMER-NUM PIC 9(10).
