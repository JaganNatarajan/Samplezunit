@@ -0,0 +1,38 @@
+      *+---------------------------------------------------------------+
+      *| CARCLRPT                                                      |
+      *|   DETAIL LINE FOR THE CLAIMS LOSS-RATIO AND RESERVE REPORT    |
+      *|   (CLMRPT, A SEQUENTIAL PRINT FILE) PRODUCED BY LGCLMRPT. ONE |
+      *|   LINE PER CA-C-CAUSE BUCKET - PAID, OUTSTANDING RESERVE      |
+      *|   (CA-C-VALUE MINUS CA-C-PAID) AND THE RESULTING LOSS RATIO.  |
+      *|   CL-CAUSE IS DELIBERATELY NARROWER THAN CA-C-CAUSE'S FULL   |
+      *|   PIC X(255) - 60 CHARACTERS IS AS WIDE AS THIS PRINT LINE    |
+      *|   CAN GO AND STILL READ AS A REPORT RATHER THAN A DUMP; A    |
+      *|   CAUSE DESCRIPTION LONGER THAN THAT PRINTS TRUNCATED.        |
+      *+---------------------------------------------------------------+
+       01 CLMRPT-RECORD.
+           05 CL-CAUSE PIC X(60).
+           05 FILLER PIC X(02).
+      *    WIDE ENOUGH TO TAKE CT-CLAIM-COUNT'S FULL PIC 9(06) COMP
+      *    WITHOUT TRUNCATION.
+           05 CL-CLAIM-COUNT PIC ZZZZZ9.
+           05 FILLER PIC X(03).
+      *    CL-TOTAL-PAID AND CL-RESERVE ARE BOTH WIDE ENOUGH TO TAKE
+      *    THEIR SOURCE FIELDS' FULL PIC 9(12)/S9(12) COMP-3 RANGE
+      *    WITHOUT TRUNCATION.
+           05 CL-TOTAL-PAID PIC ZZZ,ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(02).
+      *    OUTSTANDING RESERVE (CA-C-VALUE MINUS CA-C-PAID) CAN GO
+      *    NEGATIVE WHEN PAID EXCEEDS VALUE (E.G. LEGAL/EXPENSE COSTS
+      *    PUSHING A SETTLEMENT WELL PAST THE SUM INSURED) - THE
+      *    TRAILING SIGN SHOWS THAT OVER-PAYMENT RATHER THAN LETTING
+      *    IT PRINT AS A MISLEADING POSITIVE "RESERVE".
+           05 CL-RESERVE PIC ZZZ,ZZZ,ZZZ,ZZ9-.
+           05 FILLER PIC X(02).
+           05 CL-LOSS-RATIO PIC ZZ9.99.
+      *    SET TO '*' WHEN PAID EXCEEDS VALUE BY ENOUGH THAT THE
+      *    RATIO WOULD OVERFLOW CL-LOSS-RATIO (E.G. LEGAL/EXPENSE
+      *    COSTS PUSHING A SETTLEMENT WELL PAST THE SUM INSURED) -
+      *    CL-LOSS-RATIO IS THEN CAPPED AT 999.99 RATHER THAN LEFT
+      *    TO TRUNCATE SILENTLY.
+           05 CL-LOSS-RATIO-OVERFLOW PIC X(01).
+           05 FILLER PIC X(03).
